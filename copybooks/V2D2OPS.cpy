@@ -0,0 +1,8 @@
+      *==============================================================*
+      * V2D2OPS - HOST VARIABLE LAYOUT FOR IBMUSER.V2D2_OPS           *
+      *==============================================================*
+       01  DCL-V2D2-OPS.
+           05 DCL-OPS-JOB-ID       PIC S9(9) COMP.
+           05 DCL-OPS-FILE-NAME    PIC X(8).
+           05 DCL-OPS-OPERATION    PIC X(8).
+           05 DCL-OPS-PARAGRAPH    PIC X(30).
