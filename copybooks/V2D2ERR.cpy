@@ -0,0 +1,7 @@
+      *==============================================================*
+      * V2D2ERR - HOST VARIABLE LAYOUT FOR IBMUSER.V2D2_ERRORS        *
+      *==============================================================*
+       01  DCL-V2D2-ERRORS.
+           05 DCL-ERR-JOB-ID       PIC S9(9) COMP.
+           05 DCL-ERR-STEP         PIC X(8).
+           05 DCL-ERR-TEXT         PIC X(79).
