@@ -0,0 +1,81 @@
+      *==============================================================*
+      * POLREC - POL-REGISTRO RECORD LAYOUT (FROM TESTCOMP.CBL)       *
+      * Shared by the generated DB2 load/report/compare programs so   *
+      * the layout only needs to be kept in sync with TESTCOMP in one *
+      * place. COMP-3/COMP fields are used directly as DB2 host       *
+      * variables - no re-typing needed for the INSERT/FETCH lists.   *
+      *==============================================================*
+       01  POL-REGISTRO.
+           05 POL-NUMERO           PIC X(12).
+           05 POL-SUCURSAL         PIC 9(4)    COMP.
+           05 POL-FECHA-EMISION    PIC X(10).
+           05 POL-FECHA-VENC       PIC X(10).
+           05 POL-TIPO             PIC X(1).
+               88 POL-ES-AUTO      VALUE 'A'.
+               88 POL-ES-VIDA      VALUE 'V'.
+               88 POL-ES-HOGAR     VALUE 'H'.
+           05 POL-ESTADO           PIC X(1).
+               88 POL-ACTIVA       VALUE 'A'.
+               88 POL-CANCELADA    VALUE 'C'.
+               88 POL-SUSPENDIDA   VALUE 'S'.
+           05 POL-PRIMA-TOTAL      PIC S9(9)V99 COMP-3.
+           05 POL-CLIENTE.
+              10 CLI-TIPO          PIC X(1).
+              10 CLI-DOCUMENTO     PIC X(15).
+              10 CLI-NOMBRE        PIC X(40).
+              10 CLI-DIRECCION     PIC X(60).
+              10 CLI-TELEFONO      PIC X(20).
+              10 CLI-EMAIL         PIC X(50).
+           05 POL-DETALLE-AUTO REDEFINES POL-CLIENTE.
+              10 AUTO-MARCA        PIC X(20).
+              10 AUTO-MODELO       PIC X(20).
+              10 AUTO-ANIO         PIC 9(4).
+              10 AUTO-PATENTE      PIC X(10).
+              10 AUTO-CHASIS       PIC X(20).
+              10 AUTO-MOTOR        PIC X(20).
+              10 AUTO-COLOR        PIC X(15).
+              10 AUTO-VALOR        PIC S9(9)V99 COMP-3.
+              10 FILLER            PIC X(53).
+           05 POL-DETALLE-VIDA REDEFINES POL-CLIENTE.
+              10 VIDA-BENEFICIARIO PIC X(40).
+              10 VIDA-PARENTESCO   PIC X(15).
+              10 VIDA-CAPITAL      PIC S9(11)V99 COMP-3.
+              10 VIDA-EDAD-INGR   PIC 9(3).
+              10 VIDA-FUMADOR      PIC X(1).
+              10 VIDA-GRUPO-SANG   PIC X(3).
+              10 FILLER            PIC X(117).
+           05 POL-DETALLE-HOGAR REDEFINES POL-CLIENTE.
+              10 HOG-DIRECCION     PIC X(60).
+              10 HOG-LOCALIDAD     PIC X(30).
+              10 HOG-PROVINCIA     PIC X(20).
+              10 HOG-CP            PIC X(8).
+              10 HOG-METROS-CUAD   PIC 9(5)    COMP.
+              10 HOG-VALOR-INMUEBLE PIC S9(11)V99 COMP-3.
+              10 HOG-TIPO-CONST    PIC X(1).
+                 88 HOG-MATERIAL   VALUE 'M'.
+                 88 HOG-MADERA     VALUE 'W'.
+                 88 HOG-MIXTO      VALUE 'X'.
+              10 FILLER            PIC X(50).
+           05 POL-COBERTURAS.
+              10 POL-NUM-COBERT    PIC 9(2)    COMP.
+              10 POL-COBERT OCCURS 5 TIMES.
+                 15 COB-CODIGO     PIC X(6).
+                 15 COB-DESCRIPCION PIC X(30).
+                 15 COB-MONTO      PIC S9(9)V99 COMP-3.
+                 15 COB-DEDUCIBLE  PIC S9(7)V99 COMP-3.
+           05 POL-PAGOS.
+              10 PAG-FORMA         PIC X(1).
+                 88 PAG-DEBITO     VALUE 'D'.
+                 88 PAG-TARJETA    VALUE 'T'.
+                 88 PAG-EFECTIVO   VALUE 'E'.
+              10 PAG-DETALLE-DEB REDEFINES PAG-FORMA.
+                 15 PAG-DEB-TIPO   PIC X(1).
+              10 PAG-CUOTAS        PIC 9(2)    COMP.
+              10 PAG-MONTO-CUOTA   PIC S9(7)V99 COMP-3.
+              10 PAG-DIA-VENC      PIC 9(2).
+           05 POL-OBSERVACIONES    PIC X(200).
+           05 POL-AUDIT.
+              10 AUD-USUARIO       PIC X(8).
+              10 AUD-FECHA-ALTA    PIC X(10).
+              10 AUD-FECHA-MODIF   PIC X(10).
+              10 AUD-TERMINAL      PIC X(8).
