@@ -0,0 +1,65 @@
+      *==============================================================*
+      * V2D2MAP - SYMBOLIC MAP FIELDS FOR V2D2M01..V2D2M07            *
+      * Hand-maintained pseudo-map copybook (no BMS assembler member  *
+      * in this shop) - flat I/O suffixed fields as used directly by  *
+      * V2D2MAIN's SEND MAP / RECEIVE MAP calls.                      *
+      *==============================================================*
+      *---------------------------------------------------------------
+      * V2D2M01 - MAIN MENU
+      *---------------------------------------------------------------
+       01  M01DATEO        PIC X(10).
+       01  M01MSGO         PIC X(79).
+       01  M01OPTI         PIC X(1).
+      *---------------------------------------------------------------
+      * V2D2M02 - ANALYZE INPUT / JOB DETAIL (STATUS, DDL, CONVERT,
+      * COMPILE ALL REUSE THIS SCREEN FOR DSN/MEMBER/JOB ENTRY)
+      *---------------------------------------------------------------
+       01  M02DSNI         PIC X(44).
+       01  M02MBRI         PIC X(8).
+       01  M02JOBI         PIC X(9).
+       01  M02DSNO         PIC X(44).
+       01  M02MBRO         PIC X(8).
+       01  M02OPCO         PIC X(5).
+       01  M02UPDO         PIC X(19).
+       01  M02STRO         PIC X(12).
+       01  M02MSGO         PIC X(79).
+      *---------------------------------------------------------------
+      * V2D2M03 - JOB HISTORY / BROWSE (PF7=BACKWARD PF8=FORWARD)
+      *---------------------------------------------------------------
+       01  M03L01          PIC X(60).
+       01  M03L02          PIC X(60).
+       01  M03L03          PIC X(60).
+       01  M03L04          PIC X(60).
+       01  M03L05          PIC X(60).
+       01  M03L06          PIC X(60).
+       01  M03L07          PIC X(60).
+       01  M03L08          PIC X(60).
+       01  M03L09          PIC X(60).
+       01  M03L10          PIC X(60).
+       01  M03MSGO         PIC X(79).
+      *---------------------------------------------------------------
+      * V2D2M04 - FIELD-LEVEL DB2 TYPE OVERRIDE MAINTENANCE
+      *---------------------------------------------------------------
+       01  M04JOBI         PIC X(9).
+       01  M04FLDI         PIC X(30).
+       01  M04TYPI         PIC X(20).
+       01  M04LSTO         PIC X(79).
+       01  M04MSGO         PIC X(79).
+      *---------------------------------------------------------------
+      * V2D2M05 - JCL GENERATION
+      *---------------------------------------------------------------
+       01  M05JOBI         PIC X(9).
+       01  M05STPI         PIC X(1).
+       01  M05MBRO         PIC X(8).
+       01  M05MSGO         PIC X(79).
+      *---------------------------------------------------------------
+      * V2D2M06 - ROLLBACK AFTER FAILED TEST
+      *---------------------------------------------------------------
+       01  M06JOBI         PIC X(9).
+       01  M06MSGO         PIC X(79).
+      *---------------------------------------------------------------
+      * V2D2M07 - SIDE BY SIDE COMPARE (ORIGINAL VS CONVERTED)
+      *---------------------------------------------------------------
+       01  M07JOBI         PIC X(9).
+       01  M07RESO         PIC X(79).
+       01  M07MSGO         PIC X(79).
