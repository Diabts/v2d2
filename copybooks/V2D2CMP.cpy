@@ -0,0 +1,12 @@
+      *==============================================================*
+      * V2D2CMP - COMMAREA LAYOUT FOR THE V2D2MAIN <-> V2D2CMPR LINK  *
+      * V2D2MAIN fills CMP-DSN once and CMP-ANCHOR on every step (low-*
+      * values to start, the last POL_NUMERO seen thereafter);        *
+      * V2D2CMPR reads the next VSAM record past CMP-ANCHOR, compares *
+      * it to the matching IBMUSER.POL_POLICY row and answers with    *
+      * CMP-LINE/CMP-EOF.                                              *
+      *==============================================================*
+           05 CMP-DSN          PIC X(44).
+           05 CMP-ANCHOR       PIC X(12).
+           05 CMP-LINE         PIC X(79).
+           05 CMP-EOF          PIC X(1).
