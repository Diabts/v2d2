@@ -0,0 +1,14 @@
+      *==============================================================*
+      * V2D2FIL - HOST VARIABLE LAYOUT FOR IBMUSER.V2D2_FILES         *
+      * DDL_STRATEGY/DISCRIM_FIELD added so a REDEFINES-per-subtype   *
+      * record (see POL-TIPO in testcomp.cbl) can be recognized at    *
+      * analyze time and reviewed before V2D2RUND actually builds     *
+      * the table(s).                                                 *
+      *==============================================================*
+       01  DCL-V2D2-FILES.
+           05 DCL-FIL-JOB-ID       PIC S9(9) COMP.
+           05 DCL-FIL-NAME         PIC X(8).
+           05 DCL-FIL-DDNAME       PIC X(8).
+           05 DCL-FIL-ORG          PIC X(1).
+           05 DCL-FIL-STRATEGY     PIC X(1).
+           05 DCL-FIL-DISCRIM      PIC X(30).
