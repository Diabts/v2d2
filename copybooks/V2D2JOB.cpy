@@ -0,0 +1,19 @@
+      *==============================================================*
+      * V2D2JOB - HOST VARIABLE LAYOUT FOR IBMUSER.V2D2_JOBS          *
+      * Shared by the five batch runners (V2D2RUNA, V2D2RECN,         *
+      * V2D2LOAD, V2D2XREF, V2D2MOVL) so the column list only has to  *
+      * change in one place when the table is altered. V2D2MAIN does  *
+      * not COPY this - it keeps its own WS- host variables for the    *
+      * same table, so a column change here must be mirrored there    *
+      * by hand.                                                       *
+      *==============================================================*
+       01  DCL-V2D2-JOBS.
+           05 DCL-JOB-ID           PIC S9(9) COMP.
+           05 DCL-SOURCE-DSN       PIC X(44).
+           05 DCL-MEMBER           PIC X(8).
+           05 DCL-STATUS           PIC X(1).
+           05 DCL-VSAM-COUNT       PIC S9(9) COMP.
+           05 DCL-CREATED-TS       PIC X(26).
+           05 DCL-RECORDS-PROCESSED PIC S9(9) COMP.
+           05 DCL-CHECKPOINT-KEY   PIC X(18).
+           05 DCL-UPDATED-TS       PIC X(26).
