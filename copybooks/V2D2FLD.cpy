@@ -0,0 +1,7 @@
+      *==============================================================*
+      * V2D2FLD - HOST VARIABLE LAYOUT FOR IBMUSER.V2D2_FLDOVR        *
+      *==============================================================*
+       01  DCL-V2D2-FLDOVR.
+           05 DCL-FLD-JOB-ID       PIC S9(9) COMP.
+           05 DCL-FLD-NAME         PIC X(30).
+           05 DCL-FLD-TYPE         PIC X(20).
