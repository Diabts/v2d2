@@ -0,0 +1,14 @@
+      *==============================================================*
+      * MOVREC - MOV-REGISTRO RECORD LAYOUT (FROM TESTCOMP.CBL)       *
+      * Shared by V2D2MOVL so the MOVFILE movement-trail layout only  *
+      * needs to be kept in sync with TESTCOMP in one place, the same *
+      * way POLREC does for POL-REGISTRO.                             *
+      *==============================================================*
+       01  MOV-REGISTRO.
+           05 MOV-FECHA            PIC X(10).
+           05 MOV-HORA             PIC X(8).
+           05 MOV-POLIZA           PIC X(12).
+           05 MOV-TIPO-MOV         PIC X(3).
+           05 MOV-MONTO            PIC S9(9)V99 COMP-3.
+           05 MOV-DESCRIPCION      PIC X(50).
+           05 MOV-USUARIO          PIC X(8).
