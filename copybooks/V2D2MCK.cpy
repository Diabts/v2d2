@@ -0,0 +1,8 @@
+      *==============================================================*
+      * V2D2MCK - COMMAREA LAYOUT FOR THE V2D2MAIN <-> V2D2MCHK LINK  *
+      * V2D2MAIN fills MCK-DSN/MCK-MBR before EXEC CICS LINK, V2D2MCHK*
+      * sets MCK-FOUND to 'Y' or 'N' after trying to open the member. *
+      *==============================================================*
+           05 MCK-DSN          PIC X(44).
+           05 MCK-MBR          PIC X(8).
+           05 MCK-FOUND        PIC X(1).
