@@ -0,0 +1,42 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. V2D2MCHK.
+      *==============================================================*
+      * V2D2MCHK - DATASET/MEMBER EXISTENCE CHECK                     *
+      * LINKed by V2D2MAIN's ANALYZE-PARA before a job is created, so *
+      * a typo'd dataset or member is caught on the spot instead of   *
+      * surfacing later as a V2D2RUNA open failure. Dynamically       *
+      * allocates the caller's SOURCE_DSN(MEMBER) and tries an OPEN   *
+      * INPUT; the file status tells MCK-FOUND the answer.            *
+      *==============================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHKFILE ASSIGN TO DYNAMIC WS-CHK-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHK-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHKFILE
+           RECORDING MODE IS F.
+       01  CHK-LINE                 PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-CHK-DSN               PIC X(54) VALUE SPACES.
+       01  WS-CHK-FS                PIC XX.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY V2D2MCK.
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MAIN-PARA.
+           MOVE SPACES TO WS-CHK-DSN.
+           STRING FUNCTION TRIM(MCK-DSN) '(' FUNCTION TRIM(MCK-MBR)
+               ')'
+             DELIMITED BY SIZE INTO WS-CHK-DSN.
+           OPEN INPUT CHKFILE.
+           IF WS-CHK-FS = '00'
+             MOVE 'Y' TO MCK-FOUND
+             CLOSE CHKFILE
+           ELSE
+             MOVE 'N' TO MCK-FOUND
+           END-IF.
+           EXEC CICS RETURN
+           END-EXEC.
