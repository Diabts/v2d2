@@ -0,0 +1,308 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. V2D2LOAD.
+      *==============================================================*
+      * V2D2LOAD - BATCH DATA MIGRATION RUNNER (OPTION 5)             *
+      * Invoked by JCL with PARM='nnnnnnnnn' once V2D2RUNX has moved  *
+      * a job to STATUS 'C' (Convertido). Reads the source VSAM file  *
+      * named by IBMUSER.V2D2_JOBS.SOURCE_DSN (allocated to POLDD by  *
+      * the JCL step - see jcl/V2D2LOAD.jcl) and loads every POLFILE  *
+      * record into IBMUSER.POL_POLICY (the table V2D2RUND generated  *
+      * from the TESTCOMP/POLFILE layout), updating VSAM_COUNT and    *
+      * STATUS on V2D2_JOBS as it goes.                                *
+      *==============================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLFILE ASSIGN TO POLDD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS POL-NUMERO
+               FILE STATUS IS WS-FS1.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLFILE.
+       COPY POLREC.
+       WORKING-STORAGE SECTION.
+       01  WS-FS1                   PIC XX.
+       01  WS-EOF                   PIC X VALUE 'N'.
+       01  WS-LOADED-CNT            PIC S9(9) COMP VALUE 0.
+       01  WS-JOBID-DISP            PIC 9(9).
+       01  WS-SQLCD                 PIC -(8)9.
+       01  WS-ERR-TEXT              PIC X(79) VALUE SPACES.
+       01  WS-COB-IDX               PIC S9(4) COMP VALUE 0.
+       01  WS-COB-CNT-DISP          PIC ZZ9.
+       01  WS-JOB-FAILED            PIC X VALUE 'N'.
+       01  WS-LAST-OK-KEY           PIC X(12) VALUE SPACES.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       COPY V2D2JOB.
+       COPY V2D2ERR.
+       LINKAGE SECTION.
+       01  LK-PARM-JOBID             PIC X(9).
+       PROCEDURE DIVISION USING LK-PARM-JOBID.
+       MAIN-PARA.
+           MOVE LK-PARM-JOBID TO WS-JOBID-DISP.
+           MOVE WS-JOBID-DISP TO DCL-JOB-ID.
+           EXEC SQL
+             SELECT SOURCE_DSN, MEMBER, STATUS, VSAM_COUNT,
+               CREATED_TS, RECORDS_PROCESSED, CHECKPOINT_KEY
+             INTO :DCL-SOURCE-DSN, :DCL-MEMBER, :DCL-STATUS,
+               :DCL-VSAM-COUNT, :DCL-CREATED-TS,
+               :DCL-RECORDS-PROCESSED, :DCL-CHECKPOINT-KEY
+             FROM IBMUSER.V2D2_JOBS
+             WHERE JOB_ID = :DCL-JOB-ID
+           END-EXEC.
+           IF SQLCODE NOT = 0
+             DISPLAY 'V2D2LOAD: JOB NO ENCONTRADO ' WS-JOBID-DISP
+             GOBACK
+           END-IF.
+           IF DCL-STATUS NOT = 'C'
+             DISPLAY 'V2D2LOAD: JOB ' WS-JOBID-DISP
+               ' NO ESTA CONVERTIDO (STATUS=' DCL-STATUS ')'
+             GOBACK
+           END-IF.
+           DISPLAY 'V2D2LOAD: CARGANDO DESDE ' DCL-SOURCE-DSN.
+           OPEN INPUT POLFILE.
+           IF WS-FS1 NOT = '00'
+             STRING 'OPEN POLDD FALLO, FILE STATUS='
+               WS-FS1 DELIMITED BY SIZE
+               INTO WS-ERR-TEXT
+             PERFORM FAIL-JOB
+             GOBACK
+           END-IF.
+           IF DCL-CHECKPOINT-KEY NOT = SPACES
+             MOVE DCL-CHECKPOINT-KEY(1:12) TO POL-NUMERO
+             MOVE DCL-RECORDS-PROCESSED TO WS-LOADED-CNT
+             START POLFILE KEY > POL-NUMERO
+             DISPLAY 'V2D2LOAD: REINICIANDO DESDE CHECKPOINT '
+               DCL-CHECKPOINT-KEY
+           ELSE
+             MOVE LOW-VALUES TO POL-NUMERO
+             START POLFILE KEY >= POL-NUMERO
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y' OR WS-JOB-FAILED = 'Y'
+             READ POLFILE NEXT
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END PERFORM LOAD-ONE-POLICY
+             END-READ
+           END-PERFORM.
+           CLOSE POLFILE.
+           IF WS-JOB-FAILED = 'Y'
+             EXEC SQL
+               UPDATE IBMUSER.V2D2_JOBS
+                 SET VSAM_COUNT = :WS-LOADED-CNT,
+                     RECORDS_PROCESSED = :WS-LOADED-CNT,
+                     UPDATED_TS = CURRENT TIMESTAMP
+               WHERE JOB_ID = :DCL-JOB-ID
+             END-EXEC
+           ELSE
+             EXEC SQL
+               UPDATE IBMUSER.V2D2_JOBS
+                 SET VSAM_COUNT = :WS-LOADED-CNT,
+                     RECORDS_PROCESSED = :WS-LOADED-CNT,
+                     CHECKPOINT_KEY = NULL,
+                     STATUS = 'M',
+                     UPDATED_TS = CURRENT TIMESTAMP
+               WHERE JOB_ID = :DCL-JOB-ID
+             END-EXEC
+           END-IF.
+           EXEC SQL COMMIT END-EXEC.
+           DISPLAY 'V2D2LOAD: ' WS-LOADED-CNT ' REGISTROS CARGADOS'.
+           GOBACK.
+       LOAD-ONE-POLICY.
+           EVALUATE TRUE
+             WHEN POL-ES-AUTO
+               PERFORM INSERT-AUTO-POLICY
+             WHEN POL-ES-VIDA
+               PERFORM INSERT-VIDA-POLICY
+             WHEN POL-ES-HOGAR
+               PERFORM INSERT-HOGAR-POLICY
+             WHEN OTHER
+               PERFORM INSERT-GENERIC-POLICY
+           END-EVALUATE.
+           IF SQLCODE = 0
+             ADD 1 TO WS-LOADED-CNT
+             MOVE POL-NUMERO TO WS-LAST-OK-KEY
+             PERFORM INSERT-COBERTURAS
+           ELSE
+             MOVE SQLCODE TO WS-SQLCD
+             MOVE SPACES TO WS-ERR-TEXT
+             STRING 'INSERT POL_POLICY FALLO, SQLCODE='
+               WS-SQLCD DELIMITED BY SIZE
+               INTO WS-ERR-TEXT
+             PERFORM FAIL-JOB
+           END-IF.
+           IF WS-LOADED-CNT > 0
+             AND FUNCTION MOD(WS-LOADED-CNT, 1000) = 0
+             AND WS-JOB-FAILED NOT = 'Y'
+             MOVE SPACES TO DCL-CHECKPOINT-KEY
+             MOVE WS-LAST-OK-KEY TO DCL-CHECKPOINT-KEY(1:12)
+             EXEC SQL
+               UPDATE IBMUSER.V2D2_JOBS
+                 SET VSAM_COUNT = :WS-LOADED-CNT,
+                     RECORDS_PROCESSED = :WS-LOADED-CNT,
+                     CHECKPOINT_KEY = :DCL-CHECKPOINT-KEY,
+                     UPDATED_TS = CURRENT TIMESTAMP
+               WHERE JOB_ID = :DCL-JOB-ID
+             END-EXEC
+             EXEC SQL COMMIT END-EXEC
+           END-IF.
+       INSERT-GENERIC-POLICY.
+           EXEC SQL
+             INSERT INTO IBMUSER.POL_POLICY
+             (POL_NUMERO, POL_SUCURSAL, POL_FECHA_EMISION,
+              POL_FECHA_VENC, POL_TIPO, POL_ESTADO,
+              POL_PRIMA_TOTAL, CLI_TIPO, CLI_DOCUMENTO,
+              CLI_NOMBRE, CLI_DIRECCION, CLI_TELEFONO,
+              CLI_EMAIL, POL_NUM_COBERT, PAG_FORMA,
+              PAG_CUOTAS, PAG_MONTO_CUOTA, PAG_DIA_VENC,
+              POL_OBSERVACIONES, AUD_USUARIO, AUD_FECHA_ALTA,
+              AUD_FECHA_MODIF, AUD_TERMINAL, JOB_ID)
+             VALUES
+             (:POL-NUMERO, :POL-SUCURSAL, :POL-FECHA-EMISION,
+              :POL-FECHA-VENC, :POL-TIPO, :POL-ESTADO,
+              :POL-PRIMA-TOTAL, :CLI-TIPO, :CLI-DOCUMENTO,
+              :CLI-NOMBRE, :CLI-DIRECCION, :CLI-TELEFONO,
+              :CLI-EMAIL, :POL-NUM-COBERT, :PAG-FORMA,
+              :PAG-CUOTAS, :PAG-MONTO-CUOTA, :PAG-DIA-VENC,
+              :POL-OBSERVACIONES, :AUD-USUARIO,
+              :AUD-FECHA-ALTA, :AUD-FECHA-MODIF, :AUD-TERMINAL,
+              :DCL-JOB-ID)
+           END-EXEC.
+       INSERT-AUTO-POLICY.
+           EXEC SQL
+             INSERT INTO IBMUSER.POL_POLICY
+             (POL_NUMERO, POL_SUCURSAL, POL_FECHA_EMISION,
+              POL_FECHA_VENC, POL_TIPO, POL_ESTADO,
+              POL_PRIMA_TOTAL, AUTO_MARCA, AUTO_MODELO,
+              AUTO_ANIO, AUTO_PATENTE, AUTO_CHASIS,
+              AUTO_MOTOR, AUTO_COLOR, AUTO_VALOR,
+              POL_NUM_COBERT, PAG_FORMA, PAG_CUOTAS,
+              PAG_MONTO_CUOTA, PAG_DIA_VENC,
+              POL_OBSERVACIONES, AUD_USUARIO, AUD_FECHA_ALTA,
+              AUD_FECHA_MODIF, AUD_TERMINAL, JOB_ID)
+             VALUES
+             (:POL-NUMERO, :POL-SUCURSAL, :POL-FECHA-EMISION,
+              :POL-FECHA-VENC, :POL-TIPO, :POL-ESTADO,
+              :POL-PRIMA-TOTAL, :AUTO-MARCA, :AUTO-MODELO,
+              :AUTO-ANIO, :AUTO-PATENTE, :AUTO-CHASIS,
+              :AUTO-MOTOR, :AUTO-COLOR, :AUTO-VALOR,
+              :POL-NUM-COBERT, :PAG-FORMA, :PAG-CUOTAS,
+              :PAG-MONTO-CUOTA, :PAG-DIA-VENC,
+              :POL-OBSERVACIONES, :AUD-USUARIO,
+              :AUD-FECHA-ALTA, :AUD-FECHA-MODIF, :AUD-TERMINAL,
+              :DCL-JOB-ID)
+           END-EXEC.
+       INSERT-VIDA-POLICY.
+           EXEC SQL
+             INSERT INTO IBMUSER.POL_POLICY
+             (POL_NUMERO, POL_SUCURSAL, POL_FECHA_EMISION,
+              POL_FECHA_VENC, POL_TIPO, POL_ESTADO,
+              POL_PRIMA_TOTAL, VIDA_BENEFICIARIO,
+              VIDA_PARENTESCO, VIDA_CAPITAL, VIDA_EDAD_INGR,
+              VIDA_FUMADOR, VIDA_GRUPO_SANG,
+              POL_NUM_COBERT, PAG_FORMA, PAG_CUOTAS,
+              PAG_MONTO_CUOTA, PAG_DIA_VENC,
+              POL_OBSERVACIONES, AUD_USUARIO, AUD_FECHA_ALTA,
+              AUD_FECHA_MODIF, AUD_TERMINAL, JOB_ID)
+             VALUES
+             (:POL-NUMERO, :POL-SUCURSAL, :POL-FECHA-EMISION,
+              :POL-FECHA-VENC, :POL-TIPO, :POL-ESTADO,
+              :POL-PRIMA-TOTAL, :VIDA-BENEFICIARIO,
+              :VIDA-PARENTESCO, :VIDA-CAPITAL, :VIDA-EDAD-INGR,
+              :VIDA-FUMADOR, :VIDA-GRUPO-SANG,
+              :POL-NUM-COBERT, :PAG-FORMA, :PAG-CUOTAS,
+              :PAG-MONTO-CUOTA, :PAG-DIA-VENC,
+              :POL-OBSERVACIONES, :AUD-USUARIO,
+              :AUD-FECHA-ALTA, :AUD-FECHA-MODIF, :AUD-TERMINAL,
+              :DCL-JOB-ID)
+           END-EXEC.
+       INSERT-HOGAR-POLICY.
+           EXEC SQL
+             INSERT INTO IBMUSER.POL_POLICY
+             (POL_NUMERO, POL_SUCURSAL, POL_FECHA_EMISION,
+              POL_FECHA_VENC, POL_TIPO, POL_ESTADO,
+              POL_PRIMA_TOTAL, HOG_DIRECCION, HOG_LOCALIDAD,
+              HOG_PROVINCIA, HOG_CP, HOG_METROS_CUAD,
+              HOG_VALOR_INMUEBLE, HOG_TIPO_CONST,
+              POL_NUM_COBERT, PAG_FORMA, PAG_CUOTAS,
+              PAG_MONTO_CUOTA, PAG_DIA_VENC,
+              POL_OBSERVACIONES, AUD_USUARIO, AUD_FECHA_ALTA,
+              AUD_FECHA_MODIF, AUD_TERMINAL, JOB_ID)
+             VALUES
+             (:POL-NUMERO, :POL-SUCURSAL, :POL-FECHA-EMISION,
+              :POL-FECHA-VENC, :POL-TIPO, :POL-ESTADO,
+              :POL-PRIMA-TOTAL, :HOG-DIRECCION, :HOG-LOCALIDAD,
+              :HOG-PROVINCIA, :HOG-CP, :HOG-METROS-CUAD,
+              :HOG-VALOR-INMUEBLE, :HOG-TIPO-CONST,
+              :POL-NUM-COBERT, :PAG-FORMA, :PAG-CUOTAS,
+              :PAG-MONTO-CUOTA, :PAG-DIA-VENC,
+              :POL-OBSERVACIONES, :AUD-USUARIO,
+              :AUD-FECHA-ALTA, :AUD-FECHA-MODIF, :AUD-TERMINAL,
+              :DCL-JOB-ID)
+           END-EXEC.
+       INSERT-COBERTURAS.
+           IF POL-NUM-COBERT > 5
+             MOVE POL-NUM-COBERT TO WS-COB-CNT-DISP
+             MOVE SPACES TO WS-ERR-TEXT
+             STRING 'POL-NUM-COBERT FUERA DE RANGO ('
+               WS-COB-CNT-DISP ') EN POLIZA ' POL-NUMERO
+               DELIMITED BY SIZE
+               INTO WS-ERR-TEXT
+             PERFORM FAIL-JOB
+           ELSE
+             PERFORM VARYING WS-COB-IDX FROM 1 BY 1
+               UNTIL WS-COB-IDX > POL-NUM-COBERT
+                 OR WS-JOB-FAILED = 'Y'
+               EXEC SQL
+                 INSERT INTO IBMUSER.POL_COBERTURAS
+                 (POL_NUMERO, COB_SEQ, COB_CODIGO,
+                  COB_DESCRIPCION, COB_MONTO, COB_DEDUCIBLE)
+                 VALUES
+                 (:POL-NUMERO, :WS-COB-IDX,
+                  :COB-CODIGO(WS-COB-IDX),
+                  :COB-DESCRIPCION(WS-COB-IDX),
+                  :COB-MONTO(WS-COB-IDX),
+                  :COB-DEDUCIBLE(WS-COB-IDX))
+               END-EXEC
+               IF SQLCODE NOT = 0
+                 MOVE SQLCODE TO WS-SQLCD
+                 MOVE SPACES TO WS-ERR-TEXT
+                 STRING 'INSERT POL_COBERTURAS FALLO, SQLCODE='
+                   WS-SQLCD DELIMITED BY SIZE
+                   INTO WS-ERR-TEXT
+                 PERFORM FAIL-JOB
+               END-IF
+             END-PERFORM
+           END-IF.
+       FAIL-JOB.
+           MOVE 'Y' TO WS-JOB-FAILED.
+           IF WS-LOADED-CNT > 0
+             MOVE SPACES TO DCL-CHECKPOINT-KEY
+             MOVE WS-LAST-OK-KEY TO DCL-CHECKPOINT-KEY(1:12)
+             EXEC SQL
+               UPDATE IBMUSER.V2D2_JOBS
+                 SET STATUS = 'E',
+                     VSAM_COUNT = :WS-LOADED-CNT,
+                     RECORDS_PROCESSED = :WS-LOADED-CNT,
+                     CHECKPOINT_KEY = :DCL-CHECKPOINT-KEY,
+                     UPDATED_TS = CURRENT TIMESTAMP
+               WHERE JOB_ID = :DCL-JOB-ID
+             END-EXEC
+           ELSE
+             EXEC SQL
+               UPDATE IBMUSER.V2D2_JOBS
+                 SET STATUS = 'E',
+                     UPDATED_TS = CURRENT TIMESTAMP
+               WHERE JOB_ID = :DCL-JOB-ID
+             END-EXEC
+           END-IF.
+           MOVE DCL-JOB-ID TO DCL-ERR-JOB-ID.
+           MOVE 'V2D2LOAD' TO DCL-ERR-STEP.
+           MOVE WS-ERR-TEXT TO DCL-ERR-TEXT.
+           EXEC SQL
+             INSERT INTO IBMUSER.V2D2_ERRORS
+             (JOB_ID, ERROR_TS, ERROR_STEP, ERROR_TEXT)
+             VALUES (:DCL-ERR-JOB-ID, CURRENT TIMESTAMP,
+              :DCL-ERR-STEP, :DCL-ERR-TEXT)
+           END-EXEC.
+           EXEC SQL COMMIT END-EXEC.
