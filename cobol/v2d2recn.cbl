@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. V2D2RECN.
+      *==============================================================*
+      * V2D2RECN - POST-LOAD RECONCILIATION REPORT                    *
+      * Invoked by JCL with PARM='nnnnnnnnn' once V2D2LOAD has moved   *
+      * a job to STATUS 'M' (Migrado). Re-reads the same source VSAM   *
+      * file counted/totaled by V2D2LOAD and compares those control    *
+      * totals against what actually landed in IBMUSER.POL_POLICY,     *
+      * recording the comparison on IBMUSER.V2D2_RECON and flagging    *
+      * a mismatch on V2D2_JOBS.RECON_FLAG so the status screen can     *
+      * show it without the analyst having to open V2D2_RECON.         *
+      *==============================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLFILE ASSIGN TO POLDD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS POL-NUMERO
+               FILE STATUS IS WS-FS1.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLFILE.
+       COPY POLREC.
+       WORKING-STORAGE SECTION.
+       01  WS-FS1                   PIC XX.
+       01  WS-EOF                   PIC X VALUE 'N'.
+       01  WS-JOBID-DISP            PIC 9(9).
+       01  WS-VSAM-CNT              PIC S9(9) COMP VALUE 0.
+       01  WS-VSAM-TOTAL            PIC S9(13)V99 COMP-3 VALUE 0.
+       01  WS-DB2-CNT               PIC S9(9) COMP VALUE 0.
+       01  WS-DB2-TOTAL             PIC S9(13)V99 COMP-3 VALUE 0.
+       01  WS-RECON-STATUS          PIC X(1).
+       01  WS-ERR-TEXT              PIC X(79) VALUE SPACES.
+       01  WS-SQLCD                 PIC -(8)9.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       COPY V2D2JOB.
+       COPY V2D2ERR.
+       LINKAGE SECTION.
+       01  LK-PARM-JOBID             PIC X(9).
+       PROCEDURE DIVISION USING LK-PARM-JOBID.
+       MAIN-PARA.
+           MOVE LK-PARM-JOBID TO WS-JOBID-DISP.
+           MOVE WS-JOBID-DISP TO DCL-JOB-ID.
+           EXEC SQL
+             SELECT SOURCE_DSN, MEMBER, STATUS
+             INTO :DCL-SOURCE-DSN, :DCL-MEMBER, :DCL-STATUS
+             FROM IBMUSER.V2D2_JOBS
+             WHERE JOB_ID = :DCL-JOB-ID
+           END-EXEC.
+           IF SQLCODE NOT = 0
+             DISPLAY 'V2D2RECN: JOB NO ENCONTRADO ' WS-JOBID-DISP
+             GOBACK
+           END-IF.
+           IF DCL-STATUS NOT = 'M'
+             DISPLAY 'V2D2RECN: JOB ' WS-JOBID-DISP
+               ' NO ESTA MIGRADO (STATUS=' DCL-STATUS ')'
+             GOBACK
+           END-IF.
+           DISPLAY 'V2D2RECN: RECONCILIANDO ' DCL-SOURCE-DSN.
+           PERFORM SUM-VSAM-FILE.
+           PERFORM SUM-DB2-TABLE.
+           IF WS-VSAM-CNT = WS-DB2-CNT
+             AND WS-VSAM-TOTAL = WS-DB2-TOTAL
+             MOVE 'S' TO WS-RECON-STATUS
+           ELSE
+             MOVE 'N' TO WS-RECON-STATUS
+           END-IF.
+           EXEC SQL
+             INSERT INTO IBMUSER.V2D2_RECON
+             (JOB_ID, RECON_TS, VSAM_COUNT, DB2_COUNT,
+              VSAM_TOTAL, DB2_TOTAL, RECON_STATUS)
+             VALUES
+             (:DCL-JOB-ID, CURRENT TIMESTAMP,
+              :WS-VSAM-CNT, :WS-DB2-CNT,
+              :WS-VSAM-TOTAL, :WS-DB2-TOTAL, :WS-RECON-STATUS)
+           END-EXEC.
+           IF SQLCODE NOT = 0
+             MOVE SQLCODE TO WS-SQLCD
+             MOVE SPACES TO WS-ERR-TEXT
+             STRING 'INSERT V2D2_RECON FALLO, SQLCODE='
+               WS-SQLCD DELIMITED BY SIZE
+               INTO WS-ERR-TEXT
+             PERFORM FAIL-JOB
+             GOBACK
+           END-IF.
+           EXEC SQL
+             UPDATE IBMUSER.V2D2_JOBS
+               SET RECON_FLAG = :WS-RECON-STATUS,
+                   UPDATED_TS = CURRENT TIMESTAMP
+             WHERE JOB_ID = :DCL-JOB-ID
+           END-EXEC.
+           EXEC SQL COMMIT END-EXEC.
+           DISPLAY 'V2D2RECN: VSAM=' WS-VSAM-CNT
+             ' DB2=' WS-DB2-CNT ' ESTADO=' WS-RECON-STATUS.
+           GOBACK.
+       SUM-VSAM-FILE.
+           OPEN INPUT POLFILE.
+           IF WS-FS1 NOT = '00'
+             STRING 'OPEN POLDD FALLO, FILE STATUS='
+               WS-FS1 DELIMITED BY SIZE
+               INTO WS-ERR-TEXT
+             PERFORM FAIL-JOB
+             GOBACK
+           END-IF.
+           MOVE LOW-VALUES TO POL-NUMERO.
+           START POLFILE KEY >= POL-NUMERO.
+           PERFORM UNTIL WS-EOF = 'Y'
+             READ POLFILE NEXT
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                 ADD 1 TO WS-VSAM-CNT
+                 ADD POL-PRIMA-TOTAL TO WS-VSAM-TOTAL
+             END-READ
+           END-PERFORM.
+           CLOSE POLFILE.
+       SUM-DB2-TABLE.
+           EXEC SQL
+             SELECT COUNT(*), COALESCE(SUM(POL_PRIMA_TOTAL), 0)
+             INTO :WS-DB2-CNT, :WS-DB2-TOTAL
+             FROM IBMUSER.POL_POLICY
+             WHERE JOB_ID = :DCL-JOB-ID
+           END-EXEC.
+       FAIL-JOB.
+           EXEC SQL
+             UPDATE IBMUSER.V2D2_JOBS
+               SET STATUS = 'E',
+                   UPDATED_TS = CURRENT TIMESTAMP
+             WHERE JOB_ID = :DCL-JOB-ID
+           END-EXEC.
+           MOVE DCL-JOB-ID TO DCL-ERR-JOB-ID.
+           MOVE 'V2D2RECN' TO DCL-ERR-STEP.
+           MOVE WS-ERR-TEXT TO DCL-ERR-TEXT.
+           EXEC SQL
+             INSERT INTO IBMUSER.V2D2_ERRORS
+             (JOB_ID, ERROR_TS, ERROR_STEP, ERROR_TEXT)
+             VALUES (:DCL-ERR-JOB-ID, CURRENT TIMESTAMP,
+              :DCL-ERR-STEP, :DCL-ERR-TEXT)
+           END-EXEC.
+           EXEC SQL COMMIT END-EXEC.
