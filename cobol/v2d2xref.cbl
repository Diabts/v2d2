@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. V2D2XREF.
+      *==============================================================*
+      * V2D2XREF - FILE/OPERATION CROSS-REFERENCE REPORT              *
+      * Invoked by JCL with PARM='nnnnnnnnn' once V2D2RUNA has        *
+      * analyzed a job. Lists every physical file V2D2RUNA found for  *
+      * the job (V2D2_FILES) and, under each one, the operations and  *
+      * owning paragraphs V2D2RUNA recorded against it (V2D2_OPS) -    *
+      * the same two tables the DDL/Convert/Compile screens already   *
+      * read from, just reported end to end instead of one row at a   *
+      * time.                                                         *
+      *==============================================================*
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-JOBID-DISP            PIC 9(9).
+       01  WS-FILE-NAME             PIC X(8).
+       01  WS-DDNAME                PIC X(8).
+       01  WS-ORG                   PIC X(1).
+       01  WS-OP-NAME               PIC X(8).
+       01  WS-PARA-NAME             PIC X(30).
+       01  WS-FILE-CNT              PIC S9(4) COMP VALUE 0.
+       01  WS-OP-CNT                PIC S9(4) COMP VALUE 0.
+       01  WS-ERR-TEXT              PIC X(79) VALUE SPACES.
+       01  WS-SQLCD                 PIC -(8)9.
+       01  WS-FILE-FETCH-ERR        PIC X VALUE 'N'.
+       01  WS-OP-FETCH-ERR          PIC X VALUE 'N'.
+       01  WS-FILE-SQLCD            PIC S9(9) COMP VALUE 0.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       COPY V2D2JOB.
+       COPY V2D2ERR.
+       LINKAGE SECTION.
+       01  LK-PARM-JOBID             PIC X(9).
+       PROCEDURE DIVISION USING LK-PARM-JOBID.
+       MAIN-PARA.
+           MOVE LK-PARM-JOBID TO WS-JOBID-DISP.
+           MOVE WS-JOBID-DISP TO DCL-JOB-ID.
+           EXEC SQL
+             SELECT SOURCE_DSN, MEMBER, STATUS
+             INTO :DCL-SOURCE-DSN, :DCL-MEMBER, :DCL-STATUS
+             FROM IBMUSER.V2D2_JOBS
+             WHERE JOB_ID = :DCL-JOB-ID
+           END-EXEC.
+           IF SQLCODE NOT = 0
+             DISPLAY 'V2D2XREF: JOB NO ENCONTRADO ' WS-JOBID-DISP
+             GOBACK
+           END-IF.
+           DISPLAY '=============================================='.
+           DISPLAY 'V2D2XREF - CRUCE DE ARCHIVOS Y OPERACIONES'.
+           DISPLAY 'JOB=' WS-JOBID-DISP ' DSN=' DCL-SOURCE-DSN
+             ' MEMBER=' DCL-MEMBER.
+           DISPLAY '=============================================='.
+           PERFORM LIST-FILES.
+           IF WS-FILE-CNT = 0
+             DISPLAY 'V2D2XREF: SIN ARCHIVOS - EJECUTE V2D2RUNA '
+               'PRIMERO'
+           END-IF.
+           DISPLAY '=============================================='.
+           DISPLAY 'FIN DEL REPORTE. ARCHIVOS=' WS-FILE-CNT
+             ' OPERACIONES=' WS-OP-CNT.
+           GOBACK.
+       LIST-FILES.
+           EXEC SQL
+             DECLARE FILECUR CURSOR FOR
+             SELECT FILE_NAME, DDNAME, ORGANIZATION
+             FROM IBMUSER.V2D2_FILES
+             WHERE JOB_ID = :DCL-JOB-ID
+             ORDER BY FILE_NAME
+           END-EXEC.
+           EXEC SQL OPEN FILECUR END-EXEC.
+           MOVE 'N' TO WS-FILE-FETCH-ERR.
+           MOVE 0 TO WS-FILE-SQLCD.
+           PERFORM UNTIL WS-FILE-SQLCD NOT = 0
+             OR WS-FILE-FETCH-ERR = 'Y'
+             EXEC SQL
+               FETCH FILECUR INTO :WS-FILE-NAME, :WS-DDNAME, :WS-ORG
+             END-EXEC
+             MOVE SQLCODE TO WS-FILE-SQLCD
+             EVALUATE WS-FILE-SQLCD
+               WHEN 0
+                 ADD 1 TO WS-FILE-CNT
+                 DISPLAY ' '
+                 DISPLAY 'ARCHIVO=' WS-FILE-NAME ' DD=' WS-DDNAME
+                   ' ORG=' WS-ORG
+                 PERFORM LIST-OPERATIONS
+               WHEN 100
+                 CONTINUE
+               WHEN OTHER
+                 MOVE 'Y' TO WS-FILE-FETCH-ERR
+                 MOVE WS-FILE-SQLCD TO WS-SQLCD
+                 MOVE SPACES TO WS-ERR-TEXT
+                 STRING 'FETCH FILECUR FALLO, SQLCODE='
+                   WS-SQLCD DELIMITED BY SIZE
+                   INTO WS-ERR-TEXT
+                 PERFORM FAIL-JOB
+             END-EVALUATE
+           END-PERFORM.
+           EXEC SQL CLOSE FILECUR END-EXEC.
+       LIST-OPERATIONS.
+           EXEC SQL
+             DECLARE OPSCUR CURSOR FOR
+             SELECT OPERATION, PARAGRAPH
+             FROM IBMUSER.V2D2_OPS
+             WHERE JOB_ID = :DCL-JOB-ID
+               AND FILE_NAME = :WS-FILE-NAME
+             ORDER BY PARAGRAPH, OPERATION
+           END-EXEC.
+           EXEC SQL OPEN OPSCUR END-EXEC.
+           MOVE 'N' TO WS-OP-FETCH-ERR.
+           PERFORM UNTIL SQLCODE NOT = 0 OR WS-OP-FETCH-ERR = 'Y'
+             EXEC SQL
+               FETCH OPSCUR INTO :WS-OP-NAME, :WS-PARA-NAME
+             END-EXEC
+             EVALUATE SQLCODE
+               WHEN 0
+                 ADD 1 TO WS-OP-CNT
+                 DISPLAY '    ' WS-OP-NAME ' EN ' WS-PARA-NAME
+               WHEN 100
+                 CONTINUE
+               WHEN OTHER
+                 MOVE 'Y' TO WS-OP-FETCH-ERR
+                 MOVE SQLCODE TO WS-SQLCD
+                 MOVE SPACES TO WS-ERR-TEXT
+                 STRING 'FETCH OPSCUR FALLO, SQLCODE='
+                   WS-SQLCD DELIMITED BY SIZE
+                   INTO WS-ERR-TEXT
+                 PERFORM FAIL-JOB
+             END-EVALUATE
+           END-PERFORM.
+           EXEC SQL CLOSE OPSCUR END-EXEC.
+       FAIL-JOB.
+           MOVE DCL-JOB-ID TO DCL-ERR-JOB-ID.
+           MOVE 'V2D2XREF' TO DCL-ERR-STEP.
+           MOVE WS-ERR-TEXT TO DCL-ERR-TEXT.
+           EXEC SQL
+             INSERT INTO IBMUSER.V2D2_ERRORS
+             (JOB_ID, ERROR_TS, ERROR_STEP, ERROR_TEXT)
+             VALUES (:DCL-ERR-JOB-ID, CURRENT TIMESTAMP,
+              :DCL-ERR-STEP, :DCL-ERR-TEXT)
+           END-EXEC.
+           EXEC SQL COMMIT END-EXEC.
