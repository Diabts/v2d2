@@ -25,17 +25,48 @@
        01  WS-TYPE-DESC       PIC X(10).
        01  WS-DOCTOKEN        PIC X(16).
        01  WS-TRAIL-CNT       PIC S9(8) COMP VALUE 0.
+       01  WS-CREATOR-FILT    PIC X(8)  VALUE SPACES.
+       01  WS-TNAME-FILT      PIC X(18) VALUE SPACES.
+       01  WS-TNAME-LIKE      PIC X(19) VALUE SPACES.
+       01  WS-START-CREATOR   PIC X(8)  VALUE SPACES.
+       01  WS-START-TNAME     PIC X(18) VALUE SPACES.
+       01  WS-HAS-START       PIC X(1)  VALUE 'N'.
+       01  WS-QP-LEN          PIC S9(4) COMP.
+       01  WS-QP-RESP         PIC S9(8) COMP.
+       01  WS-LAST-CREATOR    PIC X(8)  VALUE SPACES.
+       01  WS-LAST-TNAME      PIC X(18) VALUE SPACES.
+       01  WS-CREATOR-FILT-ESC PIC X(48) VALUE SPACES.
+       01  WS-TNAME-FILT-ESC   PIC X(108) VALUE SPACES.
+       01  WS-CREATOR-ESC      PIC X(48) VALUE SPACES.
+       01  WS-TNAME-ESC        PIC X(108) VALUE SPACES.
+       01  WS-DBNAME-ESC       PIC X(48) VALUE SPACES.
+       01  WS-LAST-CREATOR-ESC PIC X(48) VALUE SPACES.
+       01  WS-LAST-TNAME-ESC   PIC X(108) VALUE SPACES.
+       01  WS-ESC-SRC          PIC X(64)  VALUE SPACES.
+       01  WS-ESC-DST          PIC X(384) VALUE SPACES.
+       01  WS-ESC-IDX          PIC S9(4) COMP.
+       01  WS-ESC-PTR          PIC S9(4) COMP.
+       01  WS-ESC-CH           PIC X(1).
            EXEC SQL DECLARE C1 CURSOR FOR
              SELECT NAME, CREATOR, TYPE, DBNAME,
                     COLCOUNT
                FROM SYSIBM.SYSTABLES
               WHERE CREATOR NOT IN
                     ('SYSIBM', 'SYSPROC')
+                AND (:WS-CREATOR-FILT = SPACES
+                     OR CREATOR = :WS-CREATOR-FILT)
+                AND (:WS-TNAME-FILT = SPACES
+                     OR NAME LIKE :WS-TNAME-LIKE)
+                AND (:WS-HAS-START NOT = 'Y'
+                     OR CREATOR > :WS-START-CREATOR
+                     OR (CREATOR = :WS-START-CREATOR
+                         AND NAME > :WS-START-TNAME))
               ORDER BY CREATOR, NAME
               FETCH FIRST 50 ROWS ONLY
            END-EXEC.
        PROCEDURE DIVISION.
        MAIN-PARA.
+           PERFORM READ-QUERY-PARMS.
       * BUILD HTML HEADER
            MOVE 1 TO WS-RESP-PTR.
            STRING
@@ -76,6 +107,40 @@
              '</table><p>'
              WS-COUNT-DISP
              ' tables</p>'
+             DELIMITED BY SIZE
+             INTO WS-RESPONSE
+             WITH POINTER WS-RESP-PTR
+           END-STRING.
+           SUBTRACT 1 FROM WS-RESP-PTR
+             GIVING WS-RESP-LEN.
+           IF WS-COUNT = 50
+             MOVE SPACES TO WS-ESC-SRC
+             MOVE WS-LAST-CREATOR TO WS-ESC-SRC
+             PERFORM ESCAPE-HTML-FIELD
+             MOVE WS-ESC-DST(1:48) TO WS-LAST-CREATOR-ESC
+             MOVE SPACES TO WS-ESC-SRC
+             MOVE WS-LAST-TNAME TO WS-ESC-SRC
+             PERFORM ESCAPE-HTML-FIELD
+             MOVE WS-ESC-DST(1:108) TO WS-LAST-TNAME-ESC
+             ADD 1 TO WS-RESP-LEN
+               GIVING WS-RESP-PTR
+             STRING
+               '<p><a href="/cics/cwba/webdb2?start_creator='
+               FUNCTION TRIM(WS-LAST-CREATOR-ESC)
+               '&start_tname=' FUNCTION TRIM(WS-LAST-TNAME-ESC)
+               '&creator=' FUNCTION TRIM(WS-CREATOR-FILT-ESC)
+               '&tname=' FUNCTION TRIM(WS-TNAME-FILT-ESC)
+               '">next page</a></p>'
+               DELIMITED BY SIZE
+               INTO WS-RESPONSE
+               WITH POINTER WS-RESP-PTR
+             END-STRING
+             SUBTRACT 1 FROM WS-RESP-PTR
+               GIVING WS-RESP-LEN
+           END-IF.
+           ADD 1 TO WS-RESP-LEN
+             GIVING WS-RESP-PTR.
+           STRING
              '</body></html>'
              DELIMITED BY SIZE
              INTO WS-RESPONSE
@@ -108,6 +173,20 @@
            MOVE SQLCODE TO WS-SQLCODE.
            IF WS-SQLCODE = 0
              ADD 1 TO WS-COUNT
+             MOVE WS-CREATOR TO WS-LAST-CREATOR
+             MOVE WS-TNAME TO WS-LAST-TNAME
+             MOVE SPACES TO WS-ESC-SRC
+             MOVE WS-CREATOR TO WS-ESC-SRC
+             PERFORM ESCAPE-HTML-FIELD
+             MOVE WS-ESC-DST(1:48) TO WS-CREATOR-ESC
+             MOVE SPACES TO WS-ESC-SRC
+             MOVE WS-TNAME TO WS-ESC-SRC
+             PERFORM ESCAPE-HTML-FIELD
+             MOVE WS-ESC-DST(1:108) TO WS-TNAME-ESC
+             MOVE SPACES TO WS-ESC-SRC
+             MOVE WS-DBNAME TO WS-ESC-SRC
+             PERFORM ESCAPE-HTML-FIELD
+             MOVE WS-ESC-DST(1:48) TO WS-DBNAME-ESC
              MOVE WS-COLCOUNT
                TO WS-COLCOUNT-DISP
              EVALUATE WS-TYPE
@@ -125,10 +204,14 @@
              ADD 1 TO WS-RESP-LEN
                GIVING WS-RESP-PTR
              STRING
-               '<tr><td>' WS-TNAME '</td>'
-               '<td>' WS-CREATOR '</td>'
+               '<tr><td>'
+               '<a href="/cics/cwba/webdb2col?creator='
+               FUNCTION TRIM(WS-CREATOR-ESC)
+               '&tname=' FUNCTION TRIM(WS-TNAME-ESC) '">'
+               FUNCTION TRIM(WS-TNAME-ESC) '</a></td>'
+               '<td>' FUNCTION TRIM(WS-CREATOR-ESC) '</td>'
                '<td>' WS-TYPE-DESC '</td>'
-               '<td>' WS-DBNAME '</td>'
+               '<td>' FUNCTION TRIM(WS-DBNAME-ESC) '</td>'
                '<td>' WS-COLCOUNT-DISP
                '</td></tr>'
                DELIMITED BY SIZE
@@ -138,3 +221,84 @@
              SUBTRACT 1 FROM WS-RESP-PTR
                GIVING WS-RESP-LEN
            END-IF.
+
+       READ-QUERY-PARMS.
+           EXEC CICS WEB READ QUERYPARM
+             NAME('creator')
+             VALUE(WS-CREATOR-FILT)
+             VALUELENGTH(WS-QP-LEN)
+             RESP(WS-QP-RESP)
+           END-EXEC.
+           IF WS-QP-RESP NOT = DFHRESP(NORMAL)
+             MOVE SPACES TO WS-CREATOR-FILT
+           END-IF.
+           EXEC CICS WEB READ QUERYPARM
+             NAME('tname')
+             VALUE(WS-TNAME-FILT)
+             VALUELENGTH(WS-QP-LEN)
+             RESP(WS-QP-RESP)
+           END-EXEC.
+           IF WS-QP-RESP NOT = DFHRESP(NORMAL)
+             MOVE SPACES TO WS-TNAME-FILT
+           END-IF.
+           IF WS-TNAME-FILT NOT = SPACES
+             MOVE SPACES TO WS-TNAME-LIKE
+             STRING FUNCTION TRIM(WS-TNAME-FILT) '%'
+               DELIMITED BY SIZE
+               INTO WS-TNAME-LIKE
+           END-IF.
+           EXEC CICS WEB READ QUERYPARM
+             NAME('start_creator')
+             VALUE(WS-START-CREATOR)
+             VALUELENGTH(WS-QP-LEN)
+             RESP(WS-QP-RESP)
+           END-EXEC.
+           IF WS-QP-RESP = DFHRESP(NORMAL)
+             MOVE 'Y' TO WS-HAS-START
+           ELSE
+             MOVE SPACES TO WS-START-CREATOR
+           END-IF.
+           EXEC CICS WEB READ QUERYPARM
+             NAME('start_tname')
+             VALUE(WS-START-TNAME)
+             VALUELENGTH(WS-QP-LEN)
+             RESP(WS-QP-RESP)
+           END-EXEC.
+           IF WS-QP-RESP NOT = DFHRESP(NORMAL)
+             MOVE SPACES TO WS-START-TNAME
+           END-IF.
+      * LOS VALORES DE QUERYSTRING SE REFLEJAN EN EL HTML (ENLACE
+      * "NEXT PAGE") - SE ESCAPAN PARA EVITAR XSS REFLEJADO.
+           MOVE SPACES TO WS-ESC-SRC.
+           MOVE WS-CREATOR-FILT TO WS-ESC-SRC.
+           PERFORM ESCAPE-HTML-FIELD.
+           MOVE WS-ESC-DST(1:48) TO WS-CREATOR-FILT-ESC.
+           MOVE SPACES TO WS-ESC-SRC.
+           MOVE WS-TNAME-FILT TO WS-ESC-SRC.
+           PERFORM ESCAPE-HTML-FIELD.
+           MOVE WS-ESC-DST(1:108) TO WS-TNAME-FILT-ESC.
+
+       ESCAPE-HTML-FIELD.
+           MOVE SPACES TO WS-ESC-DST.
+           MOVE 1 TO WS-ESC-PTR.
+           PERFORM VARYING WS-ESC-IDX FROM 1 BY 1
+             UNTIL WS-ESC-IDX > 64
+             MOVE WS-ESC-SRC(WS-ESC-IDX:1) TO WS-ESC-CH
+             EVALUATE WS-ESC-CH
+               WHEN '<'
+                 STRING '&lt;' DELIMITED BY SIZE
+                   INTO WS-ESC-DST WITH POINTER WS-ESC-PTR
+               WHEN '>'
+                 STRING '&gt;' DELIMITED BY SIZE
+                   INTO WS-ESC-DST WITH POINTER WS-ESC-PTR
+               WHEN '&'
+                 STRING '&amp;' DELIMITED BY SIZE
+                   INTO WS-ESC-DST WITH POINTER WS-ESC-PTR
+               WHEN '"'
+                 STRING '&quot;' DELIMITED BY SIZE
+                   INTO WS-ESC-DST WITH POINTER WS-ESC-PTR
+               WHEN OTHER
+                 STRING WS-ESC-CH DELIMITED BY SIZE
+                   INTO WS-ESC-DST WITH POINTER WS-ESC-PTR
+             END-EVALUATE
+           END-PERFORM.
