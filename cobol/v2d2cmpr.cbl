@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. V2D2CMPR.
+      *==============================================================*
+      * V2D2CMPR - ORIGINAL VS CONVERTED SIDE-BY-SIDE COMPARE          *
+      * LINKed by V2D2MAIN's COMPARE-PARA (option 7 was already taken *
+      * by job history, so this is the next free map, V2D2M07). Given *
+      * the job's SOURCE_DSN and the last POL_NUMERO seen, reads the   *
+      * next VSAM record, looks up the same key in IBMUSER.POL_POLICY  *
+      * and reports whether the fields that survive the conversion    *
+      * still match, one record per call so V2D2MAIN can step through  *
+      * them a screen at a time.                                       *
+      *==============================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CMPFILE ASSIGN TO DYNAMIC WS-CMP-DSN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS POL-NUMERO
+               FILE STATUS IS WS-CMP-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CMPFILE.
+       COPY POLREC.
+       WORKING-STORAGE SECTION.
+       01  WS-CMP-DSN               PIC X(44) VALUE SPACES.
+       01  WS-CMP-FS                PIC XX.
+       01  WS-DB2-TIPO              PIC X(1).
+       01  WS-DB2-ESTADO            PIC X(1).
+       01  WS-DB2-PRIMA             PIC S9(9)V99 COMP-3.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY V2D2CMP.
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MAIN-PARA.
+           MOVE CMP-DSN TO WS-CMP-DSN.
+           MOVE 'N' TO CMP-EOF.
+           OPEN INPUT CMPFILE.
+           IF WS-CMP-FS NOT = '00'
+             MOVE 'Y' TO CMP-EOF
+             MOVE 'No se pudo abrir el archivo original' TO CMP-LINE
+           ELSE
+             IF CMP-ANCHOR = SPACES OR CMP-ANCHOR = LOW-VALUES
+               MOVE LOW-VALUES TO POL-NUMERO
+               START CMPFILE KEY >= POL-NUMERO
+                 INVALID KEY MOVE 'Y' TO CMP-EOF
+             ELSE
+               MOVE CMP-ANCHOR TO POL-NUMERO
+               START CMPFILE KEY > POL-NUMERO
+                 INVALID KEY MOVE 'Y' TO CMP-EOF
+             END-IF
+             IF CMP-EOF NOT = 'Y'
+               READ CMPFILE NEXT
+                 AT END MOVE 'Y' TO CMP-EOF
+               END-READ
+             END-IF
+             IF CMP-EOF = 'Y'
+               MOVE 'Fin del archivo - no hay mas registros'
+                 TO CMP-LINE
+             ELSE
+               MOVE POL-NUMERO TO CMP-ANCHOR
+               PERFORM COMPARE-RECORD
+             END-IF
+             CLOSE CMPFILE
+           END-IF.
+           EXEC CICS RETURN
+           END-EXEC.
+       COMPARE-RECORD.
+           EXEC SQL
+             SELECT POL_TIPO, POL_ESTADO, POL_PRIMA_TOTAL
+             INTO :WS-DB2-TIPO, :WS-DB2-ESTADO, :WS-DB2-PRIMA
+             FROM IBMUSER.POL_POLICY
+             WHERE POL_NUMERO = :POL-NUMERO
+           END-EXEC.
+           IF SQLCODE = 100
+             STRING POL-NUMERO ' VSAM=' POL-TIPO POL-ESTADO
+               ' DB2=(no cargado aun)'
+               DELIMITED BY SIZE
+               INTO CMP-LINE
+           ELSE
+             IF POL-TIPO = WS-DB2-TIPO
+               AND POL-ESTADO = WS-DB2-ESTADO
+               AND POL-PRIMA-TOTAL = WS-DB2-PRIMA
+               STRING POL-NUMERO ' VSAM=' POL-TIPO POL-ESTADO
+                 ' DB2=' WS-DB2-TIPO WS-DB2-ESTADO ' IGUAL'
+                 DELIMITED BY SIZE
+                 INTO CMP-LINE
+             ELSE
+               STRING POL-NUMERO ' VSAM=' POL-TIPO POL-ESTADO
+                 ' DB2=' WS-DB2-TIPO WS-DB2-ESTADO ' DIFERENTE'
+                 DELIMITED BY SIZE
+                 INTO CMP-LINE
+             END-IF
+           END-IF.
