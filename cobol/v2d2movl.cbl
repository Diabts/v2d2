@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. V2D2MOVL.
+      *==============================================================*
+      * V2D2MOVL - BATCH MOVEMENT-TRAIL LOAD RUNNER                   *
+      * Invoked by JCL with PARM='nnnnnnnnn' once a job's POLFILE     *
+      * data has been loaded by V2D2LOAD (STATUS 'M'). Reads the      *
+      * sequential MOVFILE journal written alongside POLFILE by       *
+      * TESTCOMP (MOVDD) and loads every MOV-REGISTRO into             *
+      * IBMUSER.POL_MOVIMIENTOS (the table V2D2RUND generated for      *
+      * the MOVFILE trail - see ddl/POLAUDIT.sql), so the movement     *
+      * history is not lost when the program moves off VSAM.           *
+      *==============================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVFILE ASSIGN TO MOVDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS1.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVFILE.
+       COPY MOVREC.
+       WORKING-STORAGE SECTION.
+       01  WS-FS1                   PIC XX.
+       01  WS-EOF                   PIC X VALUE 'N'.
+       01  WS-LOADED-CNT            PIC S9(9) COMP VALUE 0.
+       01  WS-JOBID-DISP            PIC 9(9).
+       01  WS-SQLCD                 PIC -(8)9.
+       01  WS-ERR-TEXT              PIC X(79) VALUE SPACES.
+       01  WS-JOB-FAILED            PIC X VALUE 'N'.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       COPY V2D2JOB.
+       COPY V2D2ERR.
+       LINKAGE SECTION.
+       01  LK-PARM-JOBID             PIC X(9).
+       PROCEDURE DIVISION USING LK-PARM-JOBID.
+       MAIN-PARA.
+           MOVE LK-PARM-JOBID TO WS-JOBID-DISP.
+           MOVE WS-JOBID-DISP TO DCL-JOB-ID.
+           EXEC SQL
+             SELECT SOURCE_DSN, MEMBER, STATUS, VSAM_COUNT,
+               CREATED_TS
+             INTO :DCL-SOURCE-DSN, :DCL-MEMBER, :DCL-STATUS,
+               :DCL-VSAM-COUNT, :DCL-CREATED-TS
+             FROM IBMUSER.V2D2_JOBS
+             WHERE JOB_ID = :DCL-JOB-ID
+           END-EXEC.
+           IF SQLCODE NOT = 0
+             DISPLAY 'V2D2MOVL: JOB NO ENCONTRADO ' WS-JOBID-DISP
+             GOBACK
+           END-IF.
+           IF DCL-STATUS NOT = 'M'
+             DISPLAY 'V2D2MOVL: JOB ' WS-JOBID-DISP
+               ' NO ESTA MIGRADO (STATUS=' DCL-STATUS ')'
+             GOBACK
+           END-IF.
+           DISPLAY 'V2D2MOVL: CARGANDO MOVFILE DEL JOB ' WS-JOBID-DISP.
+           OPEN INPUT MOVFILE.
+           IF WS-FS1 NOT = '00'
+             STRING 'OPEN MOVDD FALLO, FILE STATUS='
+               WS-FS1 DELIMITED BY SIZE
+               INTO WS-ERR-TEXT
+             PERFORM FAIL-JOB
+             GOBACK
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y' OR WS-JOB-FAILED = 'Y'
+             READ MOVFILE
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END PERFORM LOAD-ONE-MOVIMIENTO
+             END-READ
+           END-PERFORM.
+           CLOSE MOVFILE.
+           IF WS-JOB-FAILED NOT = 'Y'
+             EXEC SQL
+               UPDATE IBMUSER.V2D2_JOBS
+                 SET AUDIT_TABLE = 'POL_MOVIMIENTOS'
+               WHERE JOB_ID = :DCL-JOB-ID
+             END-EXEC
+           END-IF.
+           EXEC SQL COMMIT END-EXEC.
+           DISPLAY 'V2D2MOVL: ' WS-LOADED-CNT ' MOVIMIENTOS CARGADOS'.
+           GOBACK.
+       LOAD-ONE-MOVIMIENTO.
+           EXEC SQL
+             INSERT INTO IBMUSER.POL_MOVIMIENTOS
+             (JOB_ID, MOV_FECHA, MOV_HORA, MOV_POLIZA, MOV_TIPO_MOV,
+              MOV_MONTO, MOV_DESCRIPCION, MOV_USUARIO)
+             VALUES
+             (:DCL-JOB-ID, :MOV-FECHA, :MOV-HORA, :MOV-POLIZA,
+              :MOV-TIPO-MOV, :MOV-MONTO, :MOV-DESCRIPCION,
+              :MOV-USUARIO)
+           END-EXEC.
+           IF SQLCODE = 0
+             ADD 1 TO WS-LOADED-CNT
+           ELSE
+             MOVE SQLCODE TO WS-SQLCD
+             MOVE SPACES TO WS-ERR-TEXT
+             STRING 'INSERT POL_MOVIMIENTOS FALLO, SQLCODE='
+               WS-SQLCD DELIMITED BY SIZE
+               INTO WS-ERR-TEXT
+             PERFORM FAIL-JOB
+           END-IF.
+       FAIL-JOB.
+           MOVE 'Y' TO WS-JOB-FAILED.
+           EXEC SQL
+             UPDATE IBMUSER.V2D2_JOBS
+               SET STATUS = 'E',
+                   UPDATED_TS = CURRENT TIMESTAMP
+             WHERE JOB_ID = :DCL-JOB-ID
+           END-EXEC.
+           MOVE DCL-JOB-ID TO DCL-ERR-JOB-ID.
+           MOVE 'V2D2MOVL' TO DCL-ERR-STEP.
+           MOVE WS-ERR-TEXT TO DCL-ERR-TEXT.
+           EXEC SQL
+             INSERT INTO IBMUSER.V2D2_ERRORS
+             (JOB_ID, ERROR_TS, ERROR_STEP, ERROR_TEXT)
+             VALUES (:DCL-ERR-JOB-ID, CURRENT TIMESTAMP,
+              :DCL-ERR-STEP, :DCL-ERR-TEXT)
+           END-EXEC.
+           EXEC SQL COMMIT END-EXEC.
