@@ -0,0 +1,306 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. V2D2RUNA.
+      *==============================================================*
+      * V2D2RUNA - BATCH ANALYZE RUNNER                               *
+      * Invoked by JCL with PARM='nnnnnnnnn' (the JOB_ID created by   *
+      * V2D2MAIN option 1). Scans the source member named in          *
+      * IBMUSER.V2D2_JOBS (SOURCE_DSN/MEMBER), best-effort picks out  *
+      * SELECT/ASSIGN/ORGANIZATION clauses into V2D2_FILES and        *
+      * READ/WRITE/REWRITE/DELETE/START operations (by paragraph)     *
+      * into V2D2_OPS, then flips STATUS from 'A' to 'P' (Pendiente). *
+      *==============================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SRCFILE ASSIGN TO SRCDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SRC-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SRCFILE
+           RECORDING MODE IS F.
+       01  SRC-LINE                PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-SRC-FS               PIC XX.
+       01  WS-EOF                  PIC X VALUE 'N'.
+       01  WS-CONTENT              PIC X(65).
+       01  WS-IN-PROC              PIC X VALUE 'N'.
+       01  WS-IN-SELECT            PIC X VALUE 'N'.
+       01  WS-CURR-PARA            PIC X(30) VALUE SPACES.
+       01  WS-JOBID-DISP           PIC 9(9).
+       01  WS-SQLCD                PIC -(8)9.
+       01  WS-WORD-TAB.
+           05 WS-WORD OCCURS 12 TIMES PIC X(30).
+       01  WS-WORD-CNT              PIC S9(4) COMP VALUE 0.
+       01  WS-TMP-TAB.
+           05 WS-TMP-WORD OCCURS 12 TIMES PIC X(30).
+       01  WS-TMP-CNT               PIC S9(4) COMP VALUE 0.
+       01  WS-FILE-TAB.
+           05 WS-FILE-ENTRY OCCURS 20 TIMES.
+              10 WS-TAB-FNAME       PIC X(8).
+              10 WS-TAB-DDNAME      PIC X(8).
+              10 WS-TAB-ORG         PIC X(1).
+              10 WS-TAB-STRATEGY    PIC X(1) VALUE SPACE.
+              10 WS-TAB-DISCRIM     PIC X(30) VALUE SPACES.
+       01  WS-FILE-CNT              PIC S9(4) COMP VALUE 0.
+       01  WS-SEL-NAME              PIC X(8) VALUE SPACES.
+       01  WS-SEL-DDNAME            PIC X(8) VALUE SPACES.
+       01  WS-SEL-ORG               PIC X(1) VALUE SPACES.
+       01  WS-LAST-FIELD            PIC X(30) VALUE SPACES.
+       01  WS-CURR-FIDX             PIC S9(4) COMP VALUE 0.
+       01  WS-REDEF-TAB.
+           05 WS-REDEF-ENTRY OCCURS 10 TIMES.
+              10 WS-REDEF-BASE      PIC X(30) VALUE SPACES.
+              10 WS-REDEF-CNT       PIC S9(4) COMP VALUE 0.
+              10 WS-REDEF-FIDX      PIC S9(4) COMP VALUE 0.
+       01  WS-REDEF-TAB-CNT         PIC S9(4) COMP VALUE 0.
+       01  WS-RFOUND                PIC S9(4) COMP VALUE 0.
+       01  WS-ES-TALLY              PIC S9(4) COMP VALUE 0.
+       01  WX                       PIC S9(4) COMP.
+       01  FX                       PIC S9(4) COMP.
+       01  WS-RX                    PIC S9(4) COMP.
+       01  WS-ERR-TEXT               PIC X(79) VALUE SPACES.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       COPY V2D2JOB.
+       COPY V2D2FIL.
+       COPY V2D2OPS.
+       COPY V2D2ERR.
+       LINKAGE SECTION.
+       01  LK-PARM-JOBID            PIC X(9).
+       PROCEDURE DIVISION USING LK-PARM-JOBID.
+       MAIN-PARA.
+           MOVE LK-PARM-JOBID TO WS-JOBID-DISP.
+           MOVE WS-JOBID-DISP TO DCL-JOB-ID.
+           EXEC SQL
+             SELECT SOURCE_DSN, MEMBER, STATUS, VSAM_COUNT,
+               CREATED_TS
+             INTO :DCL-SOURCE-DSN, :DCL-MEMBER, :DCL-STATUS,
+               :DCL-VSAM-COUNT, :DCL-CREATED-TS
+             FROM IBMUSER.V2D2_JOBS
+             WHERE JOB_ID = :DCL-JOB-ID
+           END-EXEC.
+           IF SQLCODE NOT = 0
+             DISPLAY 'V2D2RUNA: JOB NO ENCONTRADO ' WS-JOBID-DISP
+             GOBACK
+           END-IF.
+           OPEN INPUT SRCFILE.
+           IF WS-SRC-FS NOT = '00'
+             STRING 'OPEN SRCDD FALLO, FILE STATUS='
+               WS-SRC-FS DELIMITED BY SIZE
+               INTO WS-ERR-TEXT
+             PERFORM FAIL-JOB
+             GOBACK
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y'
+             READ SRCFILE
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END PERFORM PROCESS-LINE
+             END-READ
+           END-PERFORM.
+           CLOSE SRCFILE.
+           PERFORM VARYING WS-RX FROM 1 BY 1
+             UNTIL WS-RX > WS-REDEF-TAB-CNT
+             IF WS-REDEF-CNT(WS-RX) >= 2 AND WS-REDEF-FIDX(WS-RX) > 0
+               MOVE 'W' TO WS-TAB-STRATEGY(WS-REDEF-FIDX(WS-RX))
+             END-IF
+           END-PERFORM.
+           PERFORM VARYING FX FROM 1 BY 1
+             UNTIL FX > WS-FILE-CNT
+             MOVE WS-JOBID-DISP TO DCL-FIL-JOB-ID
+             MOVE WS-TAB-FNAME(FX) TO DCL-FIL-NAME
+             MOVE WS-TAB-DDNAME(FX) TO DCL-FIL-DDNAME
+             MOVE WS-TAB-ORG(FX) TO DCL-FIL-ORG
+             MOVE WS-TAB-STRATEGY(FX) TO DCL-FIL-STRATEGY
+             MOVE WS-TAB-DISCRIM(FX) TO DCL-FIL-DISCRIM
+             EXEC SQL
+               INSERT INTO IBMUSER.V2D2_FILES
+               (JOB_ID, FILE_NAME, DDNAME, ORGANIZATION,
+                DDL_STRATEGY, DISCRIM_FIELD)
+               VALUES (:DCL-FIL-JOB-ID, :DCL-FIL-NAME,
+                :DCL-FIL-DDNAME, :DCL-FIL-ORG,
+                :DCL-FIL-STRATEGY, :DCL-FIL-DISCRIM)
+             END-EXEC
+           END-PERFORM.
+           EXEC SQL
+             UPDATE IBMUSER.V2D2_JOBS
+               SET STATUS = 'P',
+                   UPDATED_TS = CURRENT TIMESTAMP
+             WHERE JOB_ID = :DCL-JOB-ID
+           END-EXEC.
+           EXEC SQL COMMIT END-EXEC.
+           GOBACK.
+       PROCESS-LINE.
+           MOVE SRC-LINE(8:65) TO WS-CONTENT.
+           IF WS-CONTENT(1:19) = 'PROCEDURE DIVISION.'
+             MOVE 'Y' TO WS-IN-PROC
+           END-IF.
+           PERFORM SPLIT-WORDS.
+           IF WS-WORD-CNT > 0
+             IF WS-WORD(1) = 'SELECT'
+               MOVE WS-WORD(2) TO WS-SEL-NAME
+               MOVE SPACES TO WS-SEL-DDNAME WS-SEL-ORG
+               MOVE 'Y' TO WS-IN-SELECT
+             END-IF
+             IF WS-IN-SELECT = 'Y'
+               PERFORM SCAN-SELECT-CLAUSE
+             END-IF
+             IF WS-IN-PROC = 'Y' AND WS-IN-SELECT = 'N'
+               IF WS-CONTENT(1:1) NOT = SPACE
+                 MOVE WS-WORD(1) TO WS-CURR-PARA
+               ELSE
+                 PERFORM CHECK-FILE-OP
+               END-IF
+             END-IF
+             IF WS-IN-PROC = 'N' AND WS-IN-SELECT = 'N'
+               PERFORM SCAN-DATA-FIELD
+             END-IF
+           END-IF.
+      *--------------------------------------------------------------*
+      * SCAN-DATA-FIELD - recognize a REDEFINES-per-subtype record.  *
+      * WS-WORD(1) is the level number, WS-WORD(2) is the            *
+      * field/condition name. Whenever the SAME base group is        *
+      * redefined by two or more siblings (POL-DETALLE-AUTO/VIDA/    *
+      * HOGAR all REDEFINES POL-CLIENTE) we count it as a "wide      *
+      * nullable columns" candidate - WS-REDEF-TAB tracks how many   *
+      * times each distinct base name has been redefined so two      *
+      * REDEFINES of two unrelated fields don't get mistaken for a   *
+      * subtype discriminator. The 88-level immediately owned by the *
+      * field that precedes those REDEFINES groups (POL-TIPO, with   *
+      * POL-ES-AUTO/VIDA/HOGAR) is captured as the discriminator.    *
+      *--------------------------------------------------------------*
+       SCAN-DATA-FIELD.
+           IF WS-WORD(1) = 'FD'
+             PERFORM MATCH-CURRENT-FD
+           ELSE
+           IF WS-WORD(1) = '88'
+             MOVE 0 TO WS-ES-TALLY
+             INSPECT WS-WORD(2) TALLYING WS-ES-TALLY
+               FOR ALL '-ES-'
+             IF WS-CURR-FIDX > 0
+               AND WS-TAB-DISCRIM(WS-CURR-FIDX) = SPACES
+               AND WS-ES-TALLY > 0
+               MOVE WS-LAST-FIELD TO WS-TAB-DISCRIM(WS-CURR-FIDX)
+             END-IF
+           ELSE
+             IF WS-WORD-CNT > 1
+               MOVE WS-WORD(2) TO WS-LAST-FIELD
+             END-IF
+             PERFORM VARYING WX FROM 1 BY 1
+               UNTIL WX > WS-WORD-CNT
+               IF WS-WORD(WX) = 'REDEFINES' AND WX < WS-WORD-CNT
+                 PERFORM TRACK-REDEFINES-BASE
+               END-IF
+             END-PERFORM
+           END-IF
+           END-IF.
+       MATCH-CURRENT-FD.
+           MOVE 0 TO WS-CURR-FIDX.
+           PERFORM VARYING FX FROM 1 BY 1
+             UNTIL FX > WS-FILE-CNT
+             IF WS-TAB-FNAME(FX) = WS-WORD(2)
+               MOVE FX TO WS-CURR-FIDX
+             END-IF
+           END-PERFORM.
+       TRACK-REDEFINES-BASE.
+           MOVE 0 TO WS-RFOUND
+           PERFORM VARYING WS-RX FROM 1 BY 1
+             UNTIL WS-RX > WS-REDEF-TAB-CNT
+             IF WS-REDEF-BASE(WS-RX) = WS-WORD(WX + 1)
+               ADD 1 TO WS-REDEF-CNT(WS-RX)
+               MOVE 1 TO WS-RFOUND
+             END-IF
+           END-PERFORM.
+           IF WS-RFOUND = 0 AND WS-REDEF-TAB-CNT < 10
+             ADD 1 TO WS-REDEF-TAB-CNT
+             MOVE WS-WORD(WX + 1) TO WS-REDEF-BASE(WS-REDEF-TAB-CNT)
+             MOVE 1 TO WS-REDEF-CNT(WS-REDEF-TAB-CNT)
+             MOVE WS-CURR-FIDX TO WS-REDEF-FIDX(WS-REDEF-TAB-CNT)
+           END-IF.
+       SCAN-SELECT-CLAUSE.
+           PERFORM VARYING WX FROM 1 BY 1
+             UNTIL WX > WS-WORD-CNT
+             IF WS-WORD(WX) = 'TO' AND WX > 1
+               AND WS-WORD(WX - 1) = 'ASSIGN'
+               MOVE WS-WORD(WX + 1) TO WS-SEL-DDNAME
+             END-IF
+             IF WS-WORD(WX) = 'INDEXED'
+               MOVE 'I' TO WS-SEL-ORG
+             END-IF
+             IF WS-WORD(WX) = 'SEQUENTIAL'
+               MOVE 'S' TO WS-SEL-ORG
+             END-IF
+             IF WS-WORD(WX) = 'RELATIVE'
+               MOVE 'R' TO WS-SEL-ORG
+             END-IF
+           END-PERFORM.
+           IF WS-WORD(1) = 'FILE' AND WS-FILE-CNT < 20
+             ADD 1 TO WS-FILE-CNT
+             MOVE WS-SEL-NAME TO WS-TAB-FNAME(WS-FILE-CNT)
+             MOVE WS-SEL-DDNAME TO WS-TAB-DDNAME(WS-FILE-CNT)
+             MOVE WS-SEL-ORG TO WS-TAB-ORG(WS-FILE-CNT)
+             MOVE 'N' TO WS-IN-SELECT
+           END-IF.
+       CHECK-FILE-OP.
+           PERFORM VARYING WX FROM 1 BY 1
+             UNTIL WX > WS-WORD-CNT
+             EVALUATE WS-WORD(WX)
+               WHEN 'READ' WHEN 'WRITE' WHEN 'REWRITE'
+               WHEN 'DELETE' WHEN 'START'
+                 PERFORM VARYING FX FROM 1 BY 1
+                   UNTIL FX > WS-FILE-CNT
+                   IF WS-WORD(WX + 1) = WS-TAB-FNAME(FX)
+                     PERFORM SAVE-ONE-OP
+                   END-IF
+                 END-PERFORM
+               WHEN OTHER
+                 CONTINUE
+             END-EVALUATE
+           END-PERFORM.
+       SAVE-ONE-OP.
+           MOVE WS-JOBID-DISP TO DCL-OPS-JOB-ID.
+           MOVE WS-TAB-FNAME(FX) TO DCL-OPS-FILE-NAME.
+           MOVE WS-WORD(WX) TO DCL-OPS-OPERATION.
+           MOVE WS-CURR-PARA TO DCL-OPS-PARAGRAPH.
+           EXEC SQL
+             INSERT INTO IBMUSER.V2D2_OPS
+             (JOB_ID, FILE_NAME, OPERATION, PARAGRAPH)
+             VALUES (:DCL-OPS-JOB-ID, :DCL-OPS-FILE-NAME,
+              :DCL-OPS-OPERATION, :DCL-OPS-PARAGRAPH)
+           END-EXEC.
+       SPLIT-WORDS.
+           MOVE 0 TO WS-WORD-CNT WS-TMP-CNT.
+           MOVE SPACES TO WS-TMP-TAB.
+           UNSTRING WS-CONTENT DELIMITED BY ALL SPACE
+             INTO WS-TMP-WORD(1) WS-TMP-WORD(2) WS-TMP-WORD(3)
+                  WS-TMP-WORD(4) WS-TMP-WORD(5) WS-TMP-WORD(6)
+                  WS-TMP-WORD(7) WS-TMP-WORD(8) WS-TMP-WORD(9)
+                  WS-TMP-WORD(10) WS-TMP-WORD(11) WS-TMP-WORD(12)
+             TALLYING IN WS-TMP-CNT
+           END-UNSTRING.
+           MOVE SPACES TO WS-WORD-TAB.
+           PERFORM VARYING WX FROM 1 BY 1
+             UNTIL WX > WS-TMP-CNT OR WX > 12
+             IF WS-TMP-WORD(WX) NOT = SPACES
+               ADD 1 TO WS-WORD-CNT
+               UNSTRING WS-TMP-WORD(WX) DELIMITED BY '.'
+                 INTO WS-WORD(WS-WORD-CNT)
+               END-UNSTRING
+             END-IF
+           END-PERFORM.
+       FAIL-JOB.
+           EXEC SQL
+             UPDATE IBMUSER.V2D2_JOBS
+               SET STATUS = 'E',
+                   UPDATED_TS = CURRENT TIMESTAMP
+             WHERE JOB_ID = :DCL-JOB-ID
+           END-EXEC.
+           MOVE WS-JOBID-DISP TO DCL-ERR-JOB-ID.
+           MOVE 'V2D2RUNA' TO DCL-ERR-STEP.
+           MOVE WS-ERR-TEXT TO DCL-ERR-TEXT.
+           EXEC SQL
+             INSERT INTO IBMUSER.V2D2_ERRORS
+             (JOB_ID, ERROR_TS, ERROR_STEP, ERROR_TEXT)
+             VALUES (:DCL-ERR-JOB-ID, CURRENT TIMESTAMP,
+              :DCL-ERR-STEP, :DCL-ERR-TEXT)
+           END-EXEC.
+           EXEC SQL COMMIT END-EXEC.
