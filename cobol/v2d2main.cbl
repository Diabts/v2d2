@@ -17,13 +17,56 @@
        01  WS-LAST-MBR     PIC X(8).
        01  WS-LAST-STS     PIC X(1).
        01  WS-LAST-VCNT    PIC S9(4) COMP VALUE 0.
+       01  WS-LAST-UPD     PIC X(19) VALUE SPACES.
+       01  WS-LAST-AUDIT   PIC X(18) VALUE SPACES.
+       01  WS-LAST-CHKPT   PIC X(18) VALUE SPACES.
        01  WS-FILE-CNT     PIC S9(9) COMP VALUE 0.
        01  WS-FIELD-CNT    PIC S9(9) COMP VALUE 0.
        01  WS-OP-CNT       PIC S9(9) COMP VALUE 0.
        01  WS-JOB-DISP     PIC ZZ9.
        01  WS-CNT-DISP     PIC ZZ9.
+       01  WS-OPCNT-DISP   PIC ZZZZ9.
        01  WS-STS-TEXT      PIC X(12).
+       01  WS-TARGET-IN    PIC X(9)  VALUE SPACES.
+       01  WS-TARGET-RJ    PIC X(9)  JUSTIFIED RIGHT VALUE SPACES.
+       01  WS-TARGET-JOB   PIC S9(9) COMP VALUE 0.
+       01  WS-STRATEGY     PIC X(1)  VALUE SPACE.
+       01  WS-DISCRIM      PIC X(30) VALUE SPACES.
+       01  WS-ERR-TEXT     PIC X(79) VALUE SPACES.
+       01  WS-DUP-WARNED   PIC X(1)  VALUE 'N'.
+       01  WS-DUP-JOB      PIC S9(9) COMP VALUE 0.
+       01  WS-DUP-DSN      PIC X(44) VALUE SPACES.
+       01  WS-DUP-MBR      PIC X(8)  VALUE SPACES.
+       01  WS-HIST-ANCHOR  PIC S9(9) COMP VALUE 0.
+       01  WS-HIST-TOP     PIC S9(9) COMP VALUE 0.
+       01  WS-HIST-BOTTOM  PIC S9(9) COMP VALUE 0.
+       01  WS-HIST-CNT     PIC S9(4) COMP VALUE 0.
+       01  WS-H-JOBID      PIC S9(9) COMP.
+       01  WS-H-MEMBER     PIC X(8).
+       01  WS-H-STATUS     PIC X(1).
+       01  WS-H-CREATED    PIC X(26).
+       01  WS-H-LINE       PIC X(60).
+       01  WS-HB-CNT       PIC S9(4) COMP VALUE 0.
+       01  WS-HX           PIC S9(4) COMP VALUE 0.
+       01  WS-HB-TAB.
+           05 WS-HB-ROW OCCURS 10 TIMES.
+              10 WS-HB-JOBID    PIC S9(9) COMP.
+              10 WS-HB-MEMBER   PIC X(8).
+              10 WS-HB-STATUS   PIC X(1).
+              10 WS-HB-CREATED  PIC X(26).
+       01  WS-RECON-FLAG   PIC X(1)  VALUE SPACE.
+       01  WS-FLDOVR-CNT   PIC S9(4) COMP VALUE 0.
+       01  WS-JOBID-PARM   PIC 9(9)  VALUE 0.
+       01  WS-USERID       PIC X(8)  VALUE SPACES.
+       01  WS-SPOOL-TOKEN  PIC X(8)  VALUE SPACES.
+       01  WS-JCL-LINE     PIC X(80) VALUE SPACES.
+       01  WS-MCHK-COMM.
+           COPY V2D2MCK.
+       01  WS-CMPR-COMM.
+           COPY V2D2CMP.
            EXEC SQL INCLUDE SQLCA END-EXEC.
+       COPY V2D2ERR.
+       COPY V2D2FLD.
        COPY V2D2MAP.
        PROCEDURE DIVISION.
        MAIN-PARA.
@@ -59,13 +102,20 @@
              WHEN '4'
                GO TO COMPILE-PARA
              WHEN '5'
-               MOVE 'Migracion datos - pendiente'
-                 TO M01MSGO
-               EXEC CICS SEND MAP('V2D2M01')
-                   MAPSET('V2D2MAP') ERASE
-               END-EXEC
+               GO TO MIGRATE-PARA
              WHEN '6'
                GO TO STATUS-PARA
+             WHEN '7'
+               GO TO HISTORY-PARA
+             WHEN '8'
+               GO TO FLDOVR-PARA
+             WHEN '9'
+               GO TO JCLGEN-PARA
+             WHEN '0'
+               GO TO ROLLBACK-PARA
+             WHEN 'C'
+             WHEN 'c'
+               GO TO COMPARE-PARA
              WHEN 'X'
                GO TO EXIT-PARA
              WHEN 'x'
@@ -87,6 +137,7 @@
            END-EXEC.
            MOVE 'Ingrese dataset y member'
              TO M02MSGO.
+           MOVE 'N' TO WS-DUP-WARNED.
            EXEC CICS SEND MAP('V2D2M02')
                MAPSET('V2D2MAP') ERASE
            END-EXEC.
@@ -104,16 +155,44 @@
              END-EXEC
              GO TO ANAL-RECEIVE
            END-IF.
-           EXEC SQL
-             SELECT COALESCE(MAX(JOB_ID),0) + 1
-             INTO :WS-NEW-JOB
-             FROM IBMUSER.V2D2_JOBS
-           END-EXEC.
+           PERFORM CHECK-SOURCE-EXISTS.
+           IF MCK-FOUND = 'N'
+             MOVE 'Dataset/member no existe'
+               TO M02MSGO
+             EXEC CICS SEND MAP('V2D2M02')
+                 MAPSET('V2D2MAP') ERASE
+             END-EXEC
+             GO TO ANAL-RECEIVE
+           END-IF.
+           IF WS-DUP-WARNED = 'Y'
+             AND (WS-DSN-IN NOT = WS-DUP-DSN
+               OR WS-MBR-IN NOT = WS-DUP-MBR)
+             MOVE 'N' TO WS-DUP-WARNED
+           END-IF.
+           IF WS-DUP-WARNED = 'N'
+             PERFORM CHECK-DUPLICATE-JOB
+             IF WS-DUP-JOB NOT = 0
+               MOVE 'Y' TO WS-DUP-WARNED
+               MOVE WS-DSN-IN TO WS-DUP-DSN
+               MOVE WS-MBR-IN TO WS-DUP-MBR
+               MOVE WS-DUP-JOB TO WS-JOB-DISP
+               MOVE SPACES TO M02MSGO
+               STRING 'Job' WS-JOB-DISP
+                 ' ya existe para este DSN/member.'
+                 ' Enter de nuevo para confirmar.'
+                 DELIMITED BY SIZE
+                 INTO M02MSGO
+               EXEC CICS SEND MAP('V2D2M02')
+                   MAPSET('V2D2MAP') ERASE
+               END-EXEC
+               GO TO ANAL-RECEIVE
+             END-IF
+           END-IF.
            EXEC SQL
              INSERT INTO IBMUSER.V2D2_JOBS
-             (JOB_ID, SOURCE_DSN, MEMBER,
+             (SOURCE_DSN, MEMBER,
               STATUS, VSAM_COUNT, CREATED_TS)
-             VALUES (:WS-NEW-JOB, :WS-DSN-IN,
+             VALUES (:WS-DSN-IN,
               :WS-MBR-IN, 'A', 0,
               CURRENT TIMESTAMP)
            END-EXEC.
@@ -128,7 +207,23 @@
              END-EXEC
              GO TO ANAL-RECEIVE
            END-IF.
+           EXEC SQL
+             VALUES IDENTITY_VAL_LOCAL()
+             INTO :WS-NEW-JOB
+           END-EXEC.
+           IF SQLCODE NOT = 0
+             MOVE SQLCODE TO WS-SQLCD
+             MOVE SPACES TO M02MSGO
+             STRING 'Error DB2: ' WS-SQLCD
+               DELIMITED BY SIZE
+               INTO M02MSGO
+             EXEC CICS SEND MAP('V2D2M02')
+                 MAPSET('V2D2MAP') ERASE
+             END-EXEC
+             GO TO ANAL-RECEIVE
+           END-IF.
            EXEC SQL COMMIT END-EXEC.
+           MOVE 'N' TO WS-DUP-WARNED.
            MOVE WS-NEW-JOB TO WS-JOB-DISP.
            MOVE SPACES TO M02MSGO.
            STRING 'Job ' WS-JOB-DISP
@@ -143,25 +238,49 @@
       * OPTION 2: GENERATE DDL
       *==========================================================
        DDL-PARA.
-           PERFORM GET-LAST-JOB.
+           EXEC CICS HANDLE AID
+               PF3(MAIN-PARA)
+           END-EXEC.
+           MOVE SPACES TO M02JOBI M02DSNI M02MBRI.
+           MOVE 'Job a procesar (en blanco=ultimo):'
+             TO M02MSGO.
+           EXEC CICS SEND MAP('V2D2M02')
+               MAPSET('V2D2MAP') ERASE
+           END-EXEC.
+       DDL-JOB-RECEIVE.
+           EXEC CICS RECEIVE MAP('V2D2M02')
+               MAPSET('V2D2MAP')
+           END-EXEC.
+           MOVE M02JOBI TO WS-TARGET-IN.
+           PERFORM RESOLVE-TARGET-JOB.
            IF WS-LAST-JOB = 0
-             MOVE 'No hay jobs. Analice primero.'
-               TO M01MSGO
-             EXEC CICS SEND MAP('V2D2M01')
+             MOVE 'Job no encontrado. Analice primero.'
+               TO M02MSGO
+             EXEC CICS SEND MAP('V2D2M02')
                  MAPSET('V2D2MAP') ERASE
              END-EXEC
-             GO TO RECEIVE-PARA
+             GO TO DDL-JOB-RECEIVE
            END-IF.
            PERFORM DECODE-STATUS.
            PERFORM GET-COUNTS.
+           PERFORM GET-STRATEGY.
            MOVE WS-LAST-JOB TO WS-JOB-DISP.
            MOVE WS-FILE-CNT TO WS-CNT-DISP.
            MOVE SPACES TO M01MSGO.
-           STRING 'Job' WS-JOB-DISP ' '
-             WS-LAST-MBR ' '
-             WS-CNT-DISP 'arch. Ejecute V2D2RUND'
-             DELIMITED BY SIZE
-             INTO M01MSGO.
+           IF WS-STRATEGY = 'W'
+             STRING 'Job' WS-JOB-DISP ' '
+               WS-LAST-MBR ' '
+               WS-CNT-DISP 'arch. Discrim=' WS-DISCRIM
+               ' estrategia=ancha. Ejecute V2D2RUND'
+               DELIMITED BY SIZE
+               INTO M01MSGO
+           ELSE
+             STRING 'Job' WS-JOB-DISP ' '
+               WS-LAST-MBR ' '
+               WS-CNT-DISP 'arch. Ejecute V2D2RUND'
+               DELIMITED BY SIZE
+               INTO M01MSGO
+           END-IF.
            EXEC CICS SEND MAP('V2D2M01')
                MAPSET('V2D2MAP') ERASE
            END-EXEC.
@@ -170,14 +289,28 @@
       * OPTION 3: CONVERT PROGRAM
       *==========================================================
        CONVERT-PARA.
-           PERFORM GET-LAST-JOB.
+           EXEC CICS HANDLE AID
+               PF3(MAIN-PARA)
+           END-EXEC.
+           MOVE SPACES TO M02JOBI M02DSNI M02MBRI.
+           MOVE 'Job a procesar (en blanco=ultimo):'
+             TO M02MSGO.
+           EXEC CICS SEND MAP('V2D2M02')
+               MAPSET('V2D2MAP') ERASE
+           END-EXEC.
+       CONVERT-JOB-RECEIVE.
+           EXEC CICS RECEIVE MAP('V2D2M02')
+               MAPSET('V2D2MAP')
+           END-EXEC.
+           MOVE M02JOBI TO WS-TARGET-IN.
+           PERFORM RESOLVE-TARGET-JOB.
            IF WS-LAST-JOB = 0
-             MOVE 'No hay jobs. Analice primero.'
-               TO M01MSGO
-             EXEC CICS SEND MAP('V2D2M01')
+             MOVE 'Job no encontrado. Analice primero.'
+               TO M02MSGO
+             EXEC CICS SEND MAP('V2D2M02')
                  MAPSET('V2D2MAP') ERASE
              END-EXEC
-             GO TO RECEIVE-PARA
+             GO TO CONVERT-JOB-RECEIVE
            END-IF.
            PERFORM DECODE-STATUS.
            MOVE WS-LAST-JOB TO WS-JOB-DISP.
@@ -195,14 +328,28 @@
       * OPTION 4: COMPILE PROGRAM
       *==========================================================
        COMPILE-PARA.
-           PERFORM GET-LAST-JOB.
+           EXEC CICS HANDLE AID
+               PF3(MAIN-PARA)
+           END-EXEC.
+           MOVE SPACES TO M02JOBI M02DSNI M02MBRI.
+           MOVE 'Job a procesar (en blanco=ultimo):'
+             TO M02MSGO.
+           EXEC CICS SEND MAP('V2D2M02')
+               MAPSET('V2D2MAP') ERASE
+           END-EXEC.
+       COMPILE-JOB-RECEIVE.
+           EXEC CICS RECEIVE MAP('V2D2M02')
+               MAPSET('V2D2MAP')
+           END-EXEC.
+           MOVE M02JOBI TO WS-TARGET-IN.
+           PERFORM RESOLVE-TARGET-JOB.
            IF WS-LAST-JOB = 0
-             MOVE 'No hay jobs. Analice primero.'
-               TO M01MSGO
-             EXEC CICS SEND MAP('V2D2M01')
+             MOVE 'Job no encontrado. Analice primero.'
+               TO M02MSGO
+             EXEC CICS SEND MAP('V2D2M02')
                  MAPSET('V2D2MAP') ERASE
              END-EXEC
-             GO TO RECEIVE-PARA
+             GO TO COMPILE-JOB-RECEIVE
            END-IF.
            PERFORM DECODE-STATUS.
            MOVE WS-LAST-JOB TO WS-JOB-DISP.
@@ -217,6 +364,51 @@
            END-EXEC.
            GO TO RECEIVE-PARA.
       *==========================================================
+      * OPTION 5: MIGRACION DE DATOS (VSAM -> DB2)
+      *==========================================================
+       MIGRATE-PARA.
+           EXEC CICS HANDLE AID
+               PF3(MAIN-PARA)
+           END-EXEC.
+           MOVE SPACES TO M02JOBI M02DSNI M02MBRI.
+           MOVE 'Job a migrar (en blanco=ultimo):'
+             TO M02MSGO.
+           EXEC CICS SEND MAP('V2D2M02')
+               MAPSET('V2D2MAP') ERASE
+           END-EXEC.
+       MIGRATE-JOB-RECEIVE.
+           EXEC CICS RECEIVE MAP('V2D2M02')
+               MAPSET('V2D2MAP')
+           END-EXEC.
+           MOVE M02JOBI TO WS-TARGET-IN.
+           PERFORM RESOLVE-TARGET-JOB.
+           IF WS-LAST-JOB = 0
+             MOVE 'Job no encontrado. Analice primero.'
+               TO M02MSGO
+             EXEC CICS SEND MAP('V2D2M02')
+                 MAPSET('V2D2MAP') ERASE
+             END-EXEC
+             GO TO MIGRATE-JOB-RECEIVE
+           END-IF.
+           PERFORM DECODE-STATUS.
+           MOVE WS-LAST-JOB TO WS-JOB-DISP.
+           MOVE SPACES TO M01MSGO.
+           IF WS-LAST-STS NOT = 'C'
+             STRING 'Job' WS-JOB-DISP ' '
+               WS-STS-TEXT ' no esta Convertido'
+               DELIMITED BY SIZE
+               INTO M01MSGO
+           ELSE
+             STRING 'Job' WS-JOB-DISP ' '
+               WS-LAST-MBR ' listo. Ejecute V2D2LOAD'
+               DELIMITED BY SIZE
+               INTO M01MSGO
+           END-IF.
+           EXEC CICS SEND MAP('V2D2M01')
+               MAPSET('V2D2MAP') ERASE
+           END-EXEC.
+           GO TO RECEIVE-PARA.
+      *==========================================================
       * OPTION 6: VIEW STATUS
       *==========================================================
        STATUS-PARA.
@@ -238,11 +430,40 @@
            MOVE WS-LAST-MBR TO M02MBRO.
            MOVE WS-LAST-JOB TO WS-JOB-DISP.
            MOVE WS-FILE-CNT TO WS-CNT-DISP.
+           MOVE WS-OP-CNT TO WS-OPCNT-DISP.
+           MOVE WS-OPCNT-DISP TO M02OPCO.
+           MOVE WS-LAST-UPD TO M02UPDO.
            MOVE SPACES TO M02MSGO.
-           STRING 'Job' WS-JOB-DISP ' '
-             WS-STS-TEXT ' Archivos=' WS-CNT-DISP
-             DELIMITED BY SIZE
-             INTO M02MSGO.
+           IF WS-LAST-STS = 'E'
+             PERFORM GET-LAST-ERROR
+             STRING 'Job' WS-JOB-DISP ' '
+               WS-STS-TEXT ' ' WS-ERR-TEXT
+               DELIMITED BY SIZE
+               INTO M02MSGO
+           ELSE
+             IF WS-LAST-STS = 'M'
+               PERFORM GET-RECON-FLAG
+             END-IF
+             EVALUATE WS-RECON-FLAG
+               WHEN 'S'
+                 STRING 'Job' WS-JOB-DISP ' '
+                   WS-STS-TEXT ' Archivos=' WS-CNT-DISP
+                   ' Reconciliacion=OK'
+                   DELIMITED BY SIZE
+                   INTO M02MSGO
+               WHEN 'N'
+                 STRING 'Job' WS-JOB-DISP ' '
+                   WS-STS-TEXT ' Archivos=' WS-CNT-DISP
+                   ' Reconciliacion=DISCREPANCIA'
+                   DELIMITED BY SIZE
+                   INTO M02MSGO
+               WHEN OTHER
+                 STRING 'Job' WS-JOB-DISP ' '
+                   WS-STS-TEXT ' Archivos=' WS-CNT-DISP
+                   DELIMITED BY SIZE
+                   INTO M02MSGO
+             END-EVALUATE
+           END-IF.
            EXEC CICS SEND MAP('V2D2M02')
                MAPSET('V2D2MAP') ERASE
            END-EXEC.
@@ -252,15 +473,620 @@
            END-EXEC.
            GO TO MAIN-PARA.
       *==========================================================
+      * OPTION 7: JOB HISTORY / BROWSE (PF7=BACKWARD PF8=FORWARD)
+      *==========================================================
+       HISTORY-PARA.
+           EXEC CICS HANDLE AID
+               PF3(MAIN-PARA)
+               PF7(HIST-BACK)
+               PF8(HIST-FWD)
+           END-EXEC.
+           MOVE 999999999 TO WS-HIST-ANCHOR.
+           PERFORM LOAD-HISTORY-PAGE.
+           PERFORM SEND-HISTORY-MAP.
+       HISTORY-WAIT.
+           EXEC CICS RECEIVE MAP('V2D2M03')
+               MAPSET('V2D2MAP')
+           END-EXEC.
+           GO TO HISTORY-WAIT.
+       HIST-BACK.
+           IF WS-HIST-TOP NOT = 0
+             PERFORM LOAD-HISTORY-BACK-PAGE
+           END-IF.
+           PERFORM SEND-HISTORY-MAP.
+           GO TO HISTORY-WAIT.
+       HIST-FWD.
+           IF WS-HIST-BOTTOM > 1
+             COMPUTE WS-HIST-ANCHOR = WS-HIST-BOTTOM - 1
+             PERFORM LOAD-HISTORY-PAGE
+           END-IF.
+           PERFORM SEND-HISTORY-MAP.
+           GO TO HISTORY-WAIT.
+       LOAD-HISTORY-PAGE.
+           MOVE SPACES TO M03L01 M03L02 M03L03 M03L04 M03L05
+             M03L06 M03L07 M03L08 M03L09 M03L10.
+           MOVE 0 TO WS-HIST-CNT WS-HIST-TOP WS-HIST-BOTTOM.
+           EXEC SQL DECLARE HISTCUR CURSOR FOR
+             SELECT JOB_ID, MEMBER, STATUS, CREATED_TS
+             FROM IBMUSER.V2D2_JOBS
+             WHERE JOB_ID <= :WS-HIST-ANCHOR
+             ORDER BY JOB_ID DESC
+             FETCH FIRST 10 ROWS ONLY
+           END-EXEC.
+           EXEC SQL OPEN HISTCUR END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = 0
+             EXEC SQL
+               FETCH HISTCUR
+               INTO :WS-H-JOBID, :WS-H-MEMBER,
+                 :WS-H-STATUS, :WS-H-CREATED
+             END-EXEC
+             IF SQLCODE = 0
+               ADD 1 TO WS-HIST-CNT
+               IF WS-HIST-CNT = 1
+                 MOVE WS-H-JOBID TO WS-HIST-TOP
+               END-IF
+               MOVE WS-H-JOBID TO WS-HIST-BOTTOM
+               MOVE WS-H-JOBID TO WS-JOB-DISP
+               MOVE SPACES TO WS-H-LINE
+               STRING 'Job' WS-JOB-DISP ' ' WS-H-MEMBER ' '
+                 WS-H-STATUS ' ' WS-H-CREATED(1:19)
+                 DELIMITED BY SIZE
+                 INTO WS-H-LINE
+               EVALUATE WS-HIST-CNT
+                 WHEN 1  MOVE WS-H-LINE TO M03L01
+                 WHEN 2  MOVE WS-H-LINE TO M03L02
+                 WHEN 3  MOVE WS-H-LINE TO M03L03
+                 WHEN 4  MOVE WS-H-LINE TO M03L04
+                 WHEN 5  MOVE WS-H-LINE TO M03L05
+                 WHEN 6  MOVE WS-H-LINE TO M03L06
+                 WHEN 7  MOVE WS-H-LINE TO M03L07
+                 WHEN 8  MOVE WS-H-LINE TO M03L08
+                 WHEN 9  MOVE WS-H-LINE TO M03L09
+                 WHEN 10 MOVE WS-H-LINE TO M03L10
+               END-EVALUATE
+             END-IF
+           END-PERFORM.
+           EXEC SQL CLOSE HISTCUR END-EXEC.
+      *==========================================================
+      * PF7 NECESITA EL PRIMER JOB_ID *MAYOR* QUE EL TOPE ACTUAL,
+      * NO EL TOPE+10: LOS JOB_ID PUEDEN TENER HUECOS, ASI QUE UN
+      * CURSOR POR LIMITE EXACTO (KEYSET) EVITA SALTAR O REPETIR
+      * FILAS - EL MISMO PATRON DE WEBDB2.CBL (CURSOR C1).
+      *==========================================================
+       LOAD-HISTORY-BACK-PAGE.
+           MOVE 0 TO WS-HB-CNT.
+           EXEC SQL DECLARE HISTBACKCUR CURSOR FOR
+             SELECT JOB_ID, MEMBER, STATUS, CREATED_TS
+             FROM IBMUSER.V2D2_JOBS
+             WHERE JOB_ID > :WS-HIST-TOP
+             ORDER BY JOB_ID ASC
+             FETCH FIRST 10 ROWS ONLY
+           END-EXEC.
+           EXEC SQL OPEN HISTBACKCUR END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = 0
+             EXEC SQL
+               FETCH HISTBACKCUR
+               INTO :WS-H-JOBID, :WS-H-MEMBER,
+                 :WS-H-STATUS, :WS-H-CREATED
+             END-EXEC
+             IF SQLCODE = 0
+               ADD 1 TO WS-HB-CNT
+               MOVE WS-H-JOBID TO WS-HB-JOBID(WS-HB-CNT)
+               MOVE WS-H-MEMBER TO WS-HB-MEMBER(WS-HB-CNT)
+               MOVE WS-H-STATUS TO WS-HB-STATUS(WS-HB-CNT)
+               MOVE WS-H-CREATED TO WS-HB-CREATED(WS-HB-CNT)
+             END-IF
+           END-PERFORM.
+           EXEC SQL CLOSE HISTBACKCUR END-EXEC.
+           IF WS-HB-CNT > 0
+             MOVE SPACES TO M03L01 M03L02 M03L03 M03L04 M03L05
+               M03L06 M03L07 M03L08 M03L09 M03L10
+             MOVE 0 TO WS-HIST-CNT
+             PERFORM VARYING WS-HX FROM WS-HB-CNT BY -1
+               UNTIL WS-HX < 1
+               ADD 1 TO WS-HIST-CNT
+               IF WS-HIST-CNT = 1
+                 MOVE WS-HB-JOBID(WS-HX) TO WS-HIST-TOP
+               END-IF
+               MOVE WS-HB-JOBID(WS-HX) TO WS-HIST-BOTTOM
+               MOVE WS-HB-JOBID(WS-HX) TO WS-JOB-DISP
+               MOVE SPACES TO WS-H-LINE
+               STRING 'Job' WS-JOB-DISP ' '
+                 WS-HB-MEMBER(WS-HX) ' '
+                 WS-HB-STATUS(WS-HX) ' '
+                 WS-HB-CREATED(WS-HX) (1:19)
+                 DELIMITED BY SIZE
+                 INTO WS-H-LINE
+               EVALUATE WS-HIST-CNT
+                 WHEN 1  MOVE WS-H-LINE TO M03L01
+                 WHEN 2  MOVE WS-H-LINE TO M03L02
+                 WHEN 3  MOVE WS-H-LINE TO M03L03
+                 WHEN 4  MOVE WS-H-LINE TO M03L04
+                 WHEN 5  MOVE WS-H-LINE TO M03L05
+                 WHEN 6  MOVE WS-H-LINE TO M03L06
+                 WHEN 7  MOVE WS-H-LINE TO M03L07
+                 WHEN 8  MOVE WS-H-LINE TO M03L08
+                 WHEN 9  MOVE WS-H-LINE TO M03L09
+                 WHEN 10 MOVE WS-H-LINE TO M03L10
+               END-EVALUATE
+             END-PERFORM
+           END-IF.
+       SEND-HISTORY-MAP.
+           IF WS-HIST-CNT = 0
+             MOVE 'No hay mas jobs' TO M03MSGO
+           ELSE
+             MOVE 'PF7=Atras PF8=Adelante PF3=Menu'
+               TO M03MSGO
+           END-IF.
+           EXEC CICS SEND MAP('V2D2M03')
+               MAPSET('V2D2MAP') ERASE
+           END-EXEC.
+      *==========================================================
+      * OPTION 8: FIELD-LEVEL DB2 TYPE OVERRIDE MAINTENANCE
+      *==========================================================
+       FLDOVR-PARA.
+           EXEC CICS HANDLE AID
+               PF3(MAIN-PARA)
+           END-EXEC.
+           MOVE SPACES TO M04JOBI M04FLDI M04TYPI M04LSTO.
+           MOVE 'Ingrese job y campo (tipo en blanco = listar)'
+             TO M04MSGO.
+           EXEC CICS SEND MAP('V2D2M04')
+               MAPSET('V2D2MAP') ERASE
+           END-EXEC.
+       FLDOVR-RECEIVE.
+           EXEC CICS RECEIVE MAP('V2D2M04')
+               MAPSET('V2D2MAP')
+           END-EXEC.
+           MOVE M04JOBI TO WS-TARGET-IN.
+           PERFORM RESOLVE-TARGET-JOB.
+           IF WS-LAST-JOB = 0
+             MOVE 'Job no encontrado. Analice primero.'
+               TO M04MSGO
+             EXEC CICS SEND MAP('V2D2M04')
+                 MAPSET('V2D2MAP') ERASE
+             END-EXEC
+             GO TO FLDOVR-RECEIVE
+           END-IF.
+           IF M04FLDI = SPACES
+             PERFORM LIST-FLDOVR
+           ELSE
+             IF M04TYPI = SPACES
+               MOVE 'Ingrese el tipo DB2 para este campo'
+                 TO M04MSGO
+             ELSE
+               PERFORM SAVE-FLDOVR
+             END-IF
+           END-IF.
+           EXEC CICS SEND MAP('V2D2M04')
+               MAPSET('V2D2MAP') ERASE
+           END-EXEC.
+           GO TO FLDOVR-RECEIVE.
+       LIST-FLDOVR.
+           MOVE WS-LAST-JOB TO DCL-FLD-JOB-ID.
+           EXEC SQL
+             SELECT COUNT(*) INTO :WS-FLDOVR-CNT
+             FROM IBMUSER.V2D2_FLDOVR
+             WHERE JOB_ID = :DCL-FLD-JOB-ID
+           END-EXEC.
+           MOVE WS-LAST-JOB TO WS-JOB-DISP.
+           MOVE WS-FLDOVR-CNT TO WS-CNT-DISP.
+           STRING 'Job' WS-JOB-DISP
+             ' tiene ' WS-CNT-DISP ' override(s) de tipo'
+             DELIMITED BY SIZE
+             INTO M04LSTO.
+           MOVE SPACES TO M04MSGO.
+       SAVE-FLDOVR.
+           MOVE WS-LAST-JOB TO DCL-FLD-JOB-ID.
+           MOVE M04FLDI TO DCL-FLD-NAME.
+           MOVE M04TYPI TO DCL-FLD-TYPE.
+           EXEC SQL
+             DELETE FROM IBMUSER.V2D2_FLDOVR
+             WHERE JOB_ID = :DCL-FLD-JOB-ID
+               AND FIELD_NAME = :DCL-FLD-NAME
+           END-EXEC.
+           EXEC SQL
+             INSERT INTO IBMUSER.V2D2_FLDOVR
+               (JOB_ID, FIELD_NAME, DB2_TYPE)
+             VALUES
+               (:DCL-FLD-JOB-ID, :DCL-FLD-NAME, :DCL-FLD-TYPE)
+           END-EXEC.
+           EXEC SQL COMMIT END-EXEC.
+           STRING FUNCTION TRIM(M04FLDI)
+             ' -> ' FUNCTION TRIM(M04TYPI) ' guardado'
+             DELIMITED BY SIZE
+             INTO M04LSTO.
+           MOVE SPACES TO M04MSGO.
+      *==========================================================
+      * OPTION 9: GENERATE READY-TO-SUBMIT JCL
+      *==========================================================
+       JCLGEN-PARA.
+           EXEC CICS HANDLE AID
+               PF3(MAIN-PARA)
+           END-EXEC.
+           MOVE SPACES TO M05JOBI M05STPI M05MBRO.
+           MOVE 'Ingrese job y paso (L=LOAD, R=RECON, X=XREF, V=MOVL)'
+             TO M05MSGO.
+           EXEC CICS SEND MAP('V2D2M05')
+               MAPSET('V2D2MAP') ERASE
+           END-EXEC.
+       JCLGEN-RECEIVE.
+           EXEC CICS RECEIVE MAP('V2D2M05')
+               MAPSET('V2D2MAP')
+           END-EXEC.
+           MOVE M05JOBI TO WS-TARGET-IN.
+           PERFORM RESOLVE-TARGET-JOB.
+           IF WS-LAST-JOB = 0
+             MOVE 'Job no encontrado. Analice primero.'
+               TO M05MSGO
+             EXEC CICS SEND MAP('V2D2M05')
+                 MAPSET('V2D2MAP') ERASE
+             END-EXEC
+             GO TO JCLGEN-RECEIVE
+           END-IF.
+           EVALUATE M05STPI
+             WHEN 'L'
+             WHEN 'l'
+               PERFORM BUILD-LOAD-JCL
+             WHEN 'R'
+             WHEN 'r'
+               PERFORM BUILD-RECON-JCL
+             WHEN 'X'
+             WHEN 'x'
+               PERFORM BUILD-XREF-JCL
+             WHEN 'V'
+             WHEN 'v'
+               PERFORM BUILD-MOVL-JCL
+             WHEN OTHER
+               MOVE 'Paso invalido (use L, R, X o V)' TO M05MSGO
+           END-EVALUATE.
+           EXEC CICS SEND MAP('V2D2M05')
+               MAPSET('V2D2MAP') ERASE
+           END-EXEC.
+           GO TO JCLGEN-RECEIVE.
+       BUILD-LOAD-JCL.
+           IF WS-LAST-STS NOT = 'C'
+             MOVE 'Job no esta convertido (STATUS debe ser C)'
+               TO M05MSGO
+           ELSE
+             MOVE WS-LAST-JOB TO WS-JOBID-PARM
+             EXEC CICS ASSIGN
+                 USERID(WS-USERID)
+             END-EXEC
+             EXEC CICS SPOOL OPEN OUTPUT
+                 TOKEN(WS-SPOOL-TOKEN)
+                 NODE('RDR')
+                 USERID(WS-USERID)
+                 RESP(WS-RESP)
+             END-EXEC
+             MOVE '//V2D2LOD JOB (ACCTNO),''V2D2 DATA LOAD'',CLASS=A,'
+               TO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             MOVE '//             MSGCLASS=X,NOTIFY=&SYSUID'
+               TO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             MOVE SPACES TO WS-JCL-LINE
+             STRING '//LOAD    EXEC PGM=V2D2LOAD,PARM='''
+               WS-JOBID-PARM ''''
+               DELIMITED BY SIZE INTO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             MOVE '//STEPLIB  DD DSN=IBMUSER.V2D2.LOADLIB,DISP=SHR'
+               TO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             MOVE SPACES TO WS-JCL-LINE
+             STRING '//POLDD    DD DSN=' FUNCTION TRIM(WS-LAST-DSN)
+               ',DISP=SHR'
+               DELIMITED BY SIZE INTO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             MOVE '//SYSOUT   DD SYSOUT=*'
+               TO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             MOVE '//SYSUDUMP DD SYSOUT=*'
+               TO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             EXEC CICS SPOOL CLOSE
+                 TOKEN(WS-SPOOL-TOKEN)
+                 RESP(WS-RESP)
+             END-EXEC
+             MOVE 'V2D2LOD' TO M05MBRO
+             MOVE 'JCL enviada al lector interno (internal reader)'
+               TO M05MSGO
+           END-IF.
+       BUILD-RECON-JCL.
+           IF WS-LAST-STS NOT = 'M'
+             MOVE 'Job no esta migrado (STATUS debe ser M)'
+               TO M05MSGO
+           ELSE
+             MOVE WS-LAST-JOB TO WS-JOBID-PARM
+             EXEC CICS ASSIGN
+                 USERID(WS-USERID)
+             END-EXEC
+             EXEC CICS SPOOL OPEN OUTPUT
+                 TOKEN(WS-SPOOL-TOKEN)
+                 NODE('RDR')
+                 USERID(WS-USERID)
+                 RESP(WS-RESP)
+             END-EXEC
+             MOVE '//V2D2RCN JOB (ACCTNO),''V2D2 RECONCILE'',CLASS=A,'
+               TO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             MOVE '//             MSGCLASS=X,NOTIFY=&SYSUID'
+               TO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             MOVE SPACES TO WS-JCL-LINE
+             STRING '//RECON   EXEC PGM=V2D2RECN,PARM='''
+               WS-JOBID-PARM ''''
+               DELIMITED BY SIZE INTO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             MOVE '//STEPLIB  DD DSN=IBMUSER.V2D2.LOADLIB,DISP=SHR'
+               TO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             MOVE SPACES TO WS-JCL-LINE
+             STRING '//POLDD    DD DSN=' FUNCTION TRIM(WS-LAST-DSN)
+               ',DISP=SHR'
+               DELIMITED BY SIZE INTO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             MOVE '//SYSOUT   DD SYSOUT=*'
+               TO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             MOVE '//SYSUDUMP DD SYSOUT=*'
+               TO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             EXEC CICS SPOOL CLOSE
+                 TOKEN(WS-SPOOL-TOKEN)
+                 RESP(WS-RESP)
+             END-EXEC
+             MOVE 'V2D2RCN' TO M05MBRO
+             MOVE 'JCL enviada al lector interno (internal reader)'
+               TO M05MSGO
+           END-IF.
+       BUILD-XREF-JCL.
+           IF WS-LAST-STS = 'A'
+             MOVE 'Job aun no analizado (ejecute V2D2RUNA)'
+               TO M05MSGO
+           ELSE
+             MOVE WS-LAST-JOB TO WS-JOBID-PARM
+             EXEC CICS ASSIGN
+                 USERID(WS-USERID)
+             END-EXEC
+             EXEC CICS SPOOL OPEN OUTPUT
+                 TOKEN(WS-SPOOL-TOKEN)
+                 NODE('RDR')
+                 USERID(WS-USERID)
+                 RESP(WS-RESP)
+             END-EXEC
+             MOVE '//V2D2XRF JOB (ACCTNO),''V2D2 XREF'',CLASS=A,'
+               TO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             MOVE '//             MSGCLASS=X,NOTIFY=&SYSUID'
+               TO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             MOVE SPACES TO WS-JCL-LINE
+             STRING '//XREF    EXEC PGM=V2D2XREF,PARM='''
+               WS-JOBID-PARM ''''
+               DELIMITED BY SIZE INTO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             MOVE '//STEPLIB  DD DSN=IBMUSER.V2D2.LOADLIB,DISP=SHR'
+               TO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             MOVE '//SYSOUT   DD SYSOUT=*'
+               TO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             MOVE '//SYSUDUMP DD SYSOUT=*'
+               TO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             EXEC CICS SPOOL CLOSE
+                 TOKEN(WS-SPOOL-TOKEN)
+                 RESP(WS-RESP)
+             END-EXEC
+             MOVE 'V2D2XRF' TO M05MBRO
+             MOVE 'JCL enviada al lector interno (internal reader)'
+               TO M05MSGO
+           END-IF.
+       BUILD-MOVL-JCL.
+           IF WS-LAST-STS NOT = 'M'
+             MOVE 'Job no esta migrado (STATUS debe ser M)'
+               TO M05MSGO
+           ELSE
+           IF WS-LAST-AUDIT NOT = SPACES
+             MOVE 'Movimientos ya cargados para este job'
+               TO M05MSGO
+           ELSE
+             MOVE WS-LAST-JOB TO WS-JOBID-PARM
+             EXEC CICS ASSIGN
+                 USERID(WS-USERID)
+             END-EXEC
+             EXEC CICS SPOOL OPEN OUTPUT
+                 TOKEN(WS-SPOOL-TOKEN)
+                 NODE('RDR')
+                 USERID(WS-USERID)
+                 RESP(WS-RESP)
+             END-EXEC
+             MOVE '//V2D2MOV JOB (ACCTNO),''V2D2 MOV LOAD'',CLASS=A,'
+               TO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             MOVE '//             MSGCLASS=X,NOTIFY=&SYSUID'
+               TO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             MOVE SPACES TO WS-JCL-LINE
+             STRING '//MOVL    EXEC PGM=V2D2MOVL,PARM='''
+               WS-JOBID-PARM ''''
+               DELIMITED BY SIZE INTO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             MOVE '//STEPLIB  DD DSN=IBMUSER.V2D2.LOADLIB,DISP=SHR'
+               TO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             MOVE '//MOVDD    DD DSN=&MOVDSN,DISP=SHR'
+               TO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             MOVE '//SYSOUT   DD SYSOUT=*'
+               TO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             MOVE '//SYSUDUMP DD SYSOUT=*'
+               TO WS-JCL-LINE
+             PERFORM WRITE-JCL-LINE
+             EXEC CICS SPOOL CLOSE
+                 TOKEN(WS-SPOOL-TOKEN)
+                 RESP(WS-RESP)
+             END-EXEC
+             MOVE 'V2D2MOV' TO M05MBRO
+             MOVE 'JCL enviada - complete &MOVDSN a mano antes'
+               TO M05MSGO
+           END-IF
+           END-IF.
+       WRITE-JCL-LINE.
+           EXEC CICS SPOOL WRITE
+               TOKEN(WS-SPOOL-TOKEN)
+               FROM(WS-JCL-LINE)
+               FLENGTH(80)
+               CTLCHAR('N')
+               RESP(WS-RESP)
+           END-EXEC.
+      *==========================================================
+      * OPTION 0: ROLLBACK A JOB THAT FAILED TESTING AFTER COMPILE
+      *==========================================================
+       ROLLBACK-PARA.
+           EXEC CICS HANDLE AID
+               PF3(MAIN-PARA)
+           END-EXEC.
+           MOVE SPACES TO M06JOBI.
+           MOVE 'Job a revertir (fallo prueba o carga):'
+             TO M06MSGO.
+           EXEC CICS SEND MAP('V2D2M06')
+               MAPSET('V2D2MAP') ERASE
+           END-EXEC.
+       ROLLBACK-RECEIVE.
+           EXEC CICS RECEIVE MAP('V2D2M06')
+               MAPSET('V2D2MAP')
+           END-EXEC.
+           MOVE M06JOBI TO WS-TARGET-IN.
+           PERFORM RESOLVE-TARGET-JOB.
+           IF WS-LAST-JOB = 0
+             MOVE 'Job no encontrado' TO M06MSGO
+             EXEC CICS SEND MAP('V2D2M06')
+                 MAPSET('V2D2MAP') ERASE
+             END-EXEC
+             GO TO ROLLBACK-RECEIVE
+           END-IF.
+           IF WS-LAST-STS = 'X'
+             OR (WS-LAST-STS = 'E' AND WS-LAST-CHKPT NOT = SPACES)
+             MOVE WS-LAST-JOB TO WS-TARGET-JOB
+             EXEC SQL
+               UPDATE IBMUSER.V2D2_JOBS
+                 SET STATUS = 'C',
+                     UPDATED_TS = CURRENT TIMESTAMP
+               WHERE JOB_ID = :WS-TARGET-JOB
+             END-EXEC
+             EXEC SQL COMMIT END-EXEC
+             MOVE WS-LAST-JOB TO WS-JOB-DISP
+             STRING 'Job' WS-JOB-DISP
+               ' revertido a Convertido. Corrija y recompile'
+               DELIMITED BY SIZE
+               INTO M06MSGO
+           ELSE
+             PERFORM DECODE-STATUS
+             STRING 'Job' WS-JOB-DISP ' no revertible (STATUS='
+               WS-STS-TEXT ')'
+               DELIMITED BY SIZE
+               INTO M06MSGO
+           END-IF.
+           EXEC CICS SEND MAP('V2D2M06')
+               MAPSET('V2D2MAP') ERASE
+           END-EXEC.
+           GO TO ROLLBACK-RECEIVE.
+      *==========================================================
+      * OPTION C: SIDE-BY-SIDE COMPARE (ORIGINAL VS CONVERTED)
+      *==========================================================
+       COMPARE-PARA.
+           EXEC CICS HANDLE AID
+               PF3(MAIN-PARA)
+           END-EXEC.
+           MOVE SPACES TO M07JOBI M07RESO.
+           MOVE 'Job a comparar (en blanco=ultimo):' TO M07MSGO.
+           EXEC CICS SEND MAP('V2D2M07')
+               MAPSET('V2D2MAP') ERASE
+           END-EXEC.
+       COMPARE-JOB-RECEIVE.
+           EXEC CICS RECEIVE MAP('V2D2M07')
+               MAPSET('V2D2MAP')
+           END-EXEC.
+           MOVE M07JOBI TO WS-TARGET-IN.
+           PERFORM RESOLVE-TARGET-JOB.
+           IF WS-LAST-JOB = 0
+             MOVE 'Job no encontrado. Analice primero.'
+               TO M07MSGO
+             EXEC CICS SEND MAP('V2D2M07')
+                 MAPSET('V2D2MAP') ERASE
+             END-EXEC
+             GO TO COMPARE-JOB-RECEIVE
+           END-IF.
+           MOVE SPACES TO CMP-ANCHOR.
+           MOVE WS-LAST-DSN TO CMP-DSN.
+           MOVE 'Enter=siguiente registro  PF3=menu' TO M07MSGO.
+           EXEC CICS SEND MAP('V2D2M07')
+               MAPSET('V2D2MAP') ERASE
+           END-EXEC.
+       COMPARE-STEP.
+           EXEC CICS RECEIVE MAP('V2D2M07')
+               MAPSET('V2D2MAP')
+           END-EXEC.
+           EXEC CICS LINK PROGRAM('V2D2CMPR')
+               COMMAREA(WS-CMPR-COMM)
+               LENGTH(LENGTH OF WS-CMPR-COMM)
+           END-EXEC.
+           MOVE CMP-LINE TO M07RESO.
+           IF CMP-EOF = 'Y'
+             MOVE 'Enter=reiniciar desde el principio  PF3=menu'
+               TO M07MSGO
+             MOVE SPACES TO CMP-ANCHOR
+           END-IF.
+           EXEC CICS SEND MAP('V2D2M07')
+               MAPSET('V2D2MAP') ERASE
+           END-EXEC.
+           GO TO COMPARE-STEP.
+      *==========================================================
       * COMMON PARAGRAPHS
       *==========================================================
+       RESOLVE-TARGET-JOB.
+           IF WS-TARGET-IN = SPACES OR WS-TARGET-IN = ZEROS
+             PERFORM GET-LAST-JOB
+           ELSE
+             MOVE SPACES TO WS-TARGET-RJ
+             MOVE FUNCTION TRIM(WS-TARGET-IN) TO WS-TARGET-RJ
+             INSPECT WS-TARGET-RJ REPLACING LEADING SPACE BY '0'
+             IF WS-TARGET-RJ IS NUMERIC
+               MOVE WS-TARGET-RJ TO WS-TARGET-JOB
+               PERFORM GET-JOB-BY-ID
+             ELSE
+               MOVE 0 TO WS-LAST-JOB
+             END-IF
+           END-IF.
+       GET-JOB-BY-ID.
+           EXEC SQL
+             SELECT JOB_ID, SOURCE_DSN, MEMBER,
+               STATUS, VSAM_COUNT,
+               SUBSTR(CHAR(COALESCE(UPDATED_TS, CREATED_TS)), 1, 19),
+               COALESCE(AUDIT_TABLE, ' '), COALESCE(CHECKPOINT_KEY, ' ')
+             INTO :WS-LAST-JOB, :WS-LAST-DSN,
+               :WS-LAST-MBR, :WS-LAST-STS,
+               :WS-LAST-VCNT, :WS-LAST-UPD, :WS-LAST-AUDIT,
+               :WS-LAST-CHKPT
+             FROM IBMUSER.V2D2_JOBS
+             WHERE JOB_ID = :WS-TARGET-JOB
+           END-EXEC.
+           IF SQLCODE NOT = 0
+             MOVE 0 TO WS-LAST-JOB
+           END-IF.
        GET-LAST-JOB.
            EXEC SQL
              SELECT JOB_ID, SOURCE_DSN, MEMBER,
-               STATUS, VSAM_COUNT
+               STATUS, VSAM_COUNT,
+               SUBSTR(CHAR(COALESCE(UPDATED_TS, CREATED_TS)), 1, 19),
+               COALESCE(AUDIT_TABLE, ' '), COALESCE(CHECKPOINT_KEY, ' ')
              INTO :WS-LAST-JOB, :WS-LAST-DSN,
                :WS-LAST-MBR, :WS-LAST-STS,
-               :WS-LAST-VCNT
+               :WS-LAST-VCNT, :WS-LAST-UPD, :WS-LAST-AUDIT,
+               :WS-LAST-CHKPT
              FROM IBMUSER.V2D2_JOBS
              WHERE JOB_ID = (SELECT MAX(JOB_ID)
                FROM IBMUSER.V2D2_JOBS)
@@ -279,6 +1105,65 @@
              FROM IBMUSER.V2D2_OPS
              WHERE JOB_ID = :WS-LAST-JOB
            END-EXEC.
+       GET-STRATEGY.
+           MOVE SPACE TO WS-STRATEGY.
+           MOVE SPACES TO WS-DISCRIM.
+           EXEC SQL
+             SELECT DDL_STRATEGY, DISCRIM_FIELD
+             INTO :WS-STRATEGY, :WS-DISCRIM
+             FROM IBMUSER.V2D2_FILES
+             WHERE JOB_ID = :WS-LAST-JOB
+               AND DDL_STRATEGY NOT = ' '
+             FETCH FIRST 1 ROW ONLY
+           END-EXEC.
+           IF SQLCODE NOT = 0
+             MOVE SPACE TO WS-STRATEGY
+             MOVE SPACES TO WS-DISCRIM
+           END-IF.
+       CHECK-SOURCE-EXISTS.
+           MOVE WS-DSN-IN TO MCK-DSN.
+           MOVE WS-MBR-IN TO MCK-MBR.
+           MOVE SPACE TO MCK-FOUND.
+           EXEC CICS LINK PROGRAM('V2D2MCHK')
+               COMMAREA(WS-MCHK-COMM)
+               LENGTH(LENGTH OF WS-MCHK-COMM)
+           END-EXEC.
+       CHECK-DUPLICATE-JOB.
+           MOVE 0 TO WS-DUP-JOB.
+           EXEC SQL
+             SELECT JOB_ID INTO :WS-DUP-JOB
+             FROM IBMUSER.V2D2_JOBS
+             WHERE SOURCE_DSN = :WS-DSN-IN
+               AND MEMBER = :WS-MBR-IN
+               AND STATUS NOT = 'E'
+             ORDER BY JOB_ID DESC
+             FETCH FIRST 1 ROW ONLY
+           END-EXEC.
+           IF SQLCODE NOT = 0
+             MOVE 0 TO WS-DUP-JOB
+           END-IF.
+       GET-LAST-ERROR.
+           MOVE SPACES TO WS-ERR-TEXT.
+           EXEC SQL
+             SELECT ERROR_TEXT INTO :WS-ERR-TEXT
+             FROM IBMUSER.V2D2_ERRORS
+             WHERE JOB_ID = :WS-LAST-JOB
+             ORDER BY ERROR_TS DESC
+             FETCH FIRST 1 ROW ONLY
+           END-EXEC.
+           IF SQLCODE NOT = 0
+             MOVE 'Sin detalle de error' TO WS-ERR-TEXT
+           END-IF.
+       GET-RECON-FLAG.
+           MOVE SPACE TO WS-RECON-FLAG.
+           EXEC SQL
+             SELECT RECON_FLAG INTO :WS-RECON-FLAG
+             FROM IBMUSER.V2D2_JOBS
+             WHERE JOB_ID = :WS-LAST-JOB
+           END-EXEC.
+           IF SQLCODE NOT = 0
+             MOVE SPACE TO WS-RECON-FLAG
+           END-IF.
        DECODE-STATUS.
            EVALUATE WS-LAST-STS
              WHEN 'A' MOVE 'Analizado  '
@@ -289,6 +1174,8 @@
                TO WS-STS-TEXT
              WHEN 'X' MOVE 'Compilado  '
                TO WS-STS-TEXT
+             WHEN 'M' MOVE 'Migrado    '
+               TO WS-STS-TEXT
              WHEN 'E' MOVE 'Error      '
                TO WS-STS-TEXT
              WHEN OTHER MOVE 'Desconocido'
