@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WEBDB2C.
+      *==============================================================*
+      * CICS WEB PROGRAM - MUESTRA COLUMNAS DE UNA TABLA DB2 (HTML)   *
+      * URL: /cics/cwba/webdb2col?creator=xxx&tname=yyy               *
+      * Invocado desde el enlace de tabla en WEBDB2.                  *
+      * Compatible: CICS TS 2.2 + COBOL v3.2 + DB2 v7                 *
+      *==============================================================*
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+       01  WS-RESPONSE        PIC X(8000) VALUE SPACES.
+       01  WS-RESP-LEN        PIC S9(8) COMP VALUE 0.
+       01  WS-RESP-PTR        PIC S9(8) COMP VALUE 1.
+       01  WS-SQLCODE         PIC S9(9) COMP.
+       01  WS-COUNT           PIC 9(5) VALUE 0.
+       01  WS-COUNT-DISP      PIC Z(4)9.
+       01  WS-CREATOR-FILT    PIC X(8)  VALUE SPACES.
+       01  WS-TNAME-FILT      PIC X(18) VALUE SPACES.
+       01  WS-QP-LEN          PIC S9(4) COMP.
+       01  WS-QP-RESP         PIC S9(8) COMP.
+       01  WS-COL.
+           05 WS-COLNAME      PIC X(18).
+           05 WS-COLTYPE      PIC X(8).
+           05 WS-LENGTH       PIC S9(9) COMP.
+           05 WS-SCALE        PIC S9(4) COMP.
+           05 WS-NULLS        PIC X(1).
+           05 WS-COLNO        PIC S9(4) COMP.
+       01  WS-LENGTH-DISP     PIC Z(8)9.
+       01  WS-SCALE-DISP      PIC Z(3)9.
+       01  WS-COLNO-DISP      PIC Z(3)9.
+       01  WS-NULLS-DESC      PIC X(3).
+       01  WS-DOCTOKEN        PIC X(16).
+       01  WS-CREATOR-FILT-ESC PIC X(48) VALUE SPACES.
+       01  WS-TNAME-FILT-ESC   PIC X(108) VALUE SPACES.
+       01  WS-COLNAME-ESC      PIC X(108) VALUE SPACES.
+       01  WS-COLTYPE-ESC      PIC X(48) VALUE SPACES.
+       01  WS-ESC-SRC          PIC X(64)  VALUE SPACES.
+       01  WS-ESC-DST          PIC X(384) VALUE SPACES.
+       01  WS-ESC-IDX          PIC S9(4) COMP.
+       01  WS-ESC-PTR          PIC S9(4) COMP.
+       01  WS-ESC-CH           PIC X(1).
+           EXEC SQL DECLARE C2 CURSOR FOR
+             SELECT NAME, COLTYPE, LENGTH, SCALE,
+                    NULLS, COLNO
+               FROM SYSIBM.SYSCOLUMNS
+              WHERE TBCREATOR = :WS-CREATOR-FILT
+                AND TBNAME = :WS-TNAME-FILT
+              ORDER BY COLNO
+           END-EXEC.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM READ-QUERY-PARMS.
+           MOVE 1 TO WS-RESP-PTR.
+           STRING
+             '<html><head>'
+             '<title>DB2 Columns</title>'
+             '</head><body>'
+             '<h1>' FUNCTION TRIM(WS-CREATOR-FILT-ESC) '.'
+             FUNCTION TRIM(WS-TNAME-FILT-ESC) '</h1>'
+             '<p><a href="/cics/cwba/webdb2">back to tables</a></p>'
+             '<table border=1>'
+             '<tr><th>COL</th>'
+             '<th>NAME</th>'
+             '<th>TYPE</th>'
+             '<th>LENGTH</th>'
+             '<th>SCALE</th>'
+             '<th>NULLS</th></tr>'
+             DELIMITED BY SIZE
+             INTO WS-RESPONSE
+             WITH POINTER WS-RESP-PTR
+           END-STRING.
+           SUBTRACT 1 FROM WS-RESP-PTR
+             GIVING WS-RESP-LEN.
+
+           EXEC SQL OPEN C2 END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF WS-SQLCODE NOT = 0
+             GO TO SEND-RESPONSE
+           END-IF.
+
+           PERFORM FETCH-LOOP
+             UNTIL WS-SQLCODE NOT = 0.
+
+           EXEC SQL CLOSE C2 END-EXEC.
+
+           MOVE WS-COUNT TO WS-COUNT-DISP.
+           ADD 1 TO WS-RESP-LEN
+             GIVING WS-RESP-PTR.
+           STRING
+             '</table><p>'
+             WS-COUNT-DISP
+             ' columns</p>'
+             '</body></html>'
+             DELIMITED BY SIZE
+             INTO WS-RESPONSE
+             WITH POINTER WS-RESP-PTR
+           END-STRING.
+           SUBTRACT 1 FROM WS-RESP-PTR
+             GIVING WS-RESP-LEN.
+
+       SEND-RESPONSE.
+           EXEC CICS DOCUMENT CREATE
+             DOCTOKEN(WS-DOCTOKEN)
+             TEXT(WS-RESPONSE)
+             LENGTH(WS-RESP-LEN)
+           END-EXEC.
+
+           EXEC CICS WEB SEND
+             DOCTOKEN(WS-DOCTOKEN)
+             CLNTCODEPAGE('iso-8859-1')
+           END-EXEC.
+
+           EXEC CICS RETURN END-EXEC.
+           STOP RUN.
+
+       FETCH-LOOP.
+           EXEC SQL FETCH C2
+             INTO :WS-COLNAME, :WS-COLTYPE,
+                  :WS-LENGTH, :WS-SCALE,
+                  :WS-NULLS, :WS-COLNO
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF WS-SQLCODE = 0
+             ADD 1 TO WS-COUNT
+             MOVE WS-LENGTH TO WS-LENGTH-DISP
+             MOVE WS-SCALE TO WS-SCALE-DISP
+             MOVE WS-COLNO TO WS-COLNO-DISP
+             IF WS-NULLS = 'Y'
+               MOVE 'YES' TO WS-NULLS-DESC
+             ELSE
+               MOVE 'NO' TO WS-NULLS-DESC
+             END-IF
+             MOVE SPACES TO WS-ESC-SRC
+             MOVE WS-COLNAME TO WS-ESC-SRC
+             PERFORM ESCAPE-HTML-FIELD
+             MOVE WS-ESC-DST(1:108) TO WS-COLNAME-ESC
+             MOVE SPACES TO WS-ESC-SRC
+             MOVE WS-COLTYPE TO WS-ESC-SRC
+             PERFORM ESCAPE-HTML-FIELD
+             MOVE WS-ESC-DST(1:48) TO WS-COLTYPE-ESC
+             ADD 1 TO WS-RESP-LEN
+               GIVING WS-RESP-PTR
+             STRING
+               '<tr><td>' WS-COLNO-DISP '</td>'
+               '<td>' FUNCTION TRIM(WS-COLNAME-ESC) '</td>'
+               '<td>' FUNCTION TRIM(WS-COLTYPE-ESC) '</td>'
+               '<td>' WS-LENGTH-DISP '</td>'
+               '<td>' WS-SCALE-DISP '</td>'
+               '<td>' WS-NULLS-DESC
+               '</td></tr>'
+               DELIMITED BY SIZE
+               INTO WS-RESPONSE
+               WITH POINTER WS-RESP-PTR
+             END-STRING
+             SUBTRACT 1 FROM WS-RESP-PTR
+               GIVING WS-RESP-LEN
+           END-IF.
+
+       READ-QUERY-PARMS.
+           EXEC CICS WEB READ QUERYPARM
+             NAME('creator')
+             VALUE(WS-CREATOR-FILT)
+             VALUELENGTH(WS-QP-LEN)
+             RESP(WS-QP-RESP)
+           END-EXEC.
+           IF WS-QP-RESP NOT = DFHRESP(NORMAL)
+             MOVE SPACES TO WS-CREATOR-FILT
+           END-IF.
+           EXEC CICS WEB READ QUERYPARM
+             NAME('tname')
+             VALUE(WS-TNAME-FILT)
+             VALUELENGTH(WS-QP-LEN)
+             RESP(WS-QP-RESP)
+           END-EXEC.
+           IF WS-QP-RESP NOT = DFHRESP(NORMAL)
+             MOVE SPACES TO WS-TNAME-FILT
+           END-IF.
+      * LOS VALORES DE QUERYSTRING SE REFLEJAN EN EL TITULO HTML -
+      * SE ESCAPAN PARA EVITAR XSS REFLEJADO.
+           MOVE SPACES TO WS-ESC-SRC.
+           MOVE WS-CREATOR-FILT TO WS-ESC-SRC.
+           PERFORM ESCAPE-HTML-FIELD.
+           MOVE WS-ESC-DST(1:48) TO WS-CREATOR-FILT-ESC.
+           MOVE SPACES TO WS-ESC-SRC.
+           MOVE WS-TNAME-FILT TO WS-ESC-SRC.
+           PERFORM ESCAPE-HTML-FIELD.
+           MOVE WS-ESC-DST(1:108) TO WS-TNAME-FILT-ESC.
+
+       ESCAPE-HTML-FIELD.
+           MOVE SPACES TO WS-ESC-DST.
+           MOVE 1 TO WS-ESC-PTR.
+           PERFORM VARYING WS-ESC-IDX FROM 1 BY 1
+             UNTIL WS-ESC-IDX > 64
+             MOVE WS-ESC-SRC(WS-ESC-IDX:1) TO WS-ESC-CH
+             EVALUATE WS-ESC-CH
+               WHEN '<'
+                 STRING '&lt;' DELIMITED BY SIZE
+                   INTO WS-ESC-DST WITH POINTER WS-ESC-PTR
+               WHEN '>'
+                 STRING '&gt;' DELIMITED BY SIZE
+                   INTO WS-ESC-DST WITH POINTER WS-ESC-PTR
+               WHEN '&'
+                 STRING '&amp;' DELIMITED BY SIZE
+                   INTO WS-ESC-DST WITH POINTER WS-ESC-PTR
+               WHEN '"'
+                 STRING '&quot;' DELIMITED BY SIZE
+                   INTO WS-ESC-DST WITH POINTER WS-ESC-PTR
+               WHEN OTHER
+                 STRING WS-ESC-CH DELIMITED BY SIZE
+                   INTO WS-ESC-DST WITH POINTER WS-ESC-PTR
+             END-EVALUATE
+           END-PERFORM.
