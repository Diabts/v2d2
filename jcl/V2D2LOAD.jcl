@@ -0,0 +1,13 @@
+//V2D2LOD JOB (ACCTNO),'V2D2 DATA LOAD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* LOADS A VSAM SOURCE FILE INTO THE DB2 TABLE V2D2RUND BUILT    *
+//* FOR THE JOB BELOW. FILL IN &SOURCEDSN / &JOBID FROM THE       *
+//* V2D2M01 STATUS SCREEN (OPTION 6) BEFORE SUBMITTING, OR USE    *
+//* V2D2MAIN OPTION 9 TO GENERATE THIS JCL PRE-FILLED.            *
+//*--------------------------------------------------------------*
+//LOAD    EXEC PGM=V2D2LOAD,PARM='000000000'
+//STEPLIB  DD DSN=IBMUSER.V2D2.LOADLIB,DISP=SHR
+//POLDD    DD DSN=&SOURCEDSN,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
