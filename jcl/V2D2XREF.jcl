@@ -0,0 +1,14 @@
+//V2D2XRF JOB (ACCTNO),'V2D2 XREF',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* LISTS EVERY FILE V2D2RUNA FOUND FOR THE JOB BELOW AND, UNDER  *
+//* EACH ONE, THE OPERATIONS/PARAGRAPHS RECORDED AGAINST IT. RUN  *
+//* ANY TIME AFTER THE JOB HAS BEEN ANALYZED (STATUS 'P' OR LATER)*
+//* FILL IN &JOBID FROM THE V2D2M01 STATUS SCREEN (OPTION 6)      *
+//* BEFORE SUBMITTING, OR USE V2D2MAIN OPTION 9 TO GENERATE THIS  *
+//* JCL PRE-FILLED.                                               *
+//*--------------------------------------------------------------*
+//XREF    EXEC PGM=V2D2XREF,PARM='000000000'
+//STEPLIB  DD DSN=IBMUSER.V2D2.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
