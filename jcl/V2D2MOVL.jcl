@@ -0,0 +1,16 @@
+//V2D2MOV JOB (ACCTNO),'V2D2 MOVFILE LOAD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* LOADS THE MOVFILE MOVEMENT TRAIL WRITTEN ALONGSIDE THE VSAM   *
+//* SOURCE FILE INTO IBMUSER.POL_MOVIMIENTOS FOR THE JOB BELOW.   *
+//* RUN THIS AFTER V2D2LOAD HAS MOVED THE JOB TO STATUS 'M'.      *
+//* V2D2_JOBS HAS NO COLUMN FOR THE MOVFILE DSN (ONLY THE VSAM    *
+//* SOURCE DSN IS TRACKED), SO &MOVDSN BELOW MUST BE FILLED IN BY *
+//* HAND BEFORE SUBMITTING - USE V2D2MAIN OPTION 9 (STEP V) ONLY  *
+//* TO PRE-FILL THE JOB_ID PARM, NOT THE DSN.                     *
+//*--------------------------------------------------------------*
+//MOVL    EXEC PGM=V2D2MOVL,PARM='000000000'
+//STEPLIB  DD DSN=IBMUSER.V2D2.LOADLIB,DISP=SHR
+//MOVDD    DD DSN=&MOVDSN,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
