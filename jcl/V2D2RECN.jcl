@@ -0,0 +1,14 @@
+//V2D2RCN JOB (ACCTNO),'V2D2 RECONCILE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* COMPARES VSAM CONTROL TOTALS AGAINST WHAT V2D2LOAD ACTUALLY   *
+//* PUT INTO DB2 FOR THE JOB BELOW. RUN AFTER V2D2LOAD REPORTS    *
+//* STATUS 'M'. FILL IN &SOURCEDSN / &JOBID FROM THE V2D2M01      *
+//* STATUS SCREEN (OPTION 6) BEFORE SUBMITTING, OR USE V2D2MAIN   *
+//* OPTION 9 TO GENERATE THIS JCL PRE-FILLED.                     *
+//*--------------------------------------------------------------*
+//RECON   EXEC PGM=V2D2RECN,PARM='000000000'
+//STEPLIB  DD DSN=IBMUSER.V2D2.LOADLIB,DISP=SHR
+//POLDD    DD DSN=&SOURCEDSN,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
